@@ -1,20 +1,124 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COMMANDS_DISPLAY.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-TEST PIC X(5) VALUE 'Teste'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Comando para print :)"
-            DISPLAY 12345
-            DISPLAY WS-TEST
-            DISPLAY "Texto digitado " 12345 " " WS-TEST
-            STOP RUN.
-       END PROGRAM COMMANDS_DISPLAY.
+000100******************************************************************
+000200* AUTHOR:       BRUNNO LORENZONI
+000300* INSTALLATION: OPERATIONS / BATCH SUPPORT
+000400* DATE-WRITTEN: 2021-06-21
+000500* DATE-COMPILED:
+000600* PURPOSE:      DEMONSTRATES THE SUITE'S CONSOLE OUTPUT. EVERY
+000700*               LINE IS ROUTED THROUGH THE SHARED LOGWRT01 AUDIT
+000800*               LOG WRITER SO IT CARRIES THE SAME PROGRAM-ID,
+000900*               STEP AND TIMESTAMP STAMP AS EVERY OTHER PROGRAM
+001000*               IN THE SUITE.
+001100* TECTONICS:    COBC
+001200******************************************************************
+001300* MODIFICATION HISTORY.
+001400*    2021-06-21 BL  INITIAL VERSION - AD HOC DISPLAY STATEMENTS.
+001500*    2026-08-09 BL  ROUTED EVERY LINE THROUGH LOGWRT01 INSTEAD OF
+001600*                   RAW DISPLAY, STAMPING PROGRAM-ID/STEP/RUN
+001700*                   TIMESTAMP ON EACH ONE.
+001800*    2026-08-09 BL  CHANGED STOP RUN TO GOBACK SO BATCHCTL CAN
+001900*                   CALL THIS AS A STEP IN THE NIGHTLY CYCLE
+002000*                   WITHOUT ENDING THE WHOLE RUNTIME.
+002100*    2026-08-09 BL  NOW WRITES A JOB RUN HISTORY RECORD AT THE
+002200*                   END OF THE RUN, THE SAME AS ANY OTHER
+002300*                   STANDALONE JOB IN THE SUITE.
+002400******************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID. COMMANDS_DISPLAY.
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT JOB-HISTORY-FILE ASSIGN TO "JOBHIST"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-JH-FILE-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  JOB-HISTORY-FILE.
+003600 COPY "HISTREC.cpy".
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-TEST                     PIC X(05) VALUE "Teste".
+003900 77  WS-DEMO-NUMBER               PIC 9(05) VALUE 12345.
+004000*
+004100 01  WS-RUN-DATE                  PIC 9(08) VALUE ZEROS.
+004200 01  WS-RUN-TIME                  PIC 9(08) VALUE ZEROS.
+004300*
+004400 77  WS-JH-FILE-STATUS           PIC X(02) VALUE "00".
+004500     88  WS-JH-FILE-NOT-FOUND    VALUE "35".
+004600*
+004700*    PARAMETER AREA PASSED TO LOGWRT01. LAYOUT MUST MATCH ITS
+004800*    LINKAGE SECTION LOG-PARMS FIELD FOR FIELD.
+004900*
+005000 01  WS-LOG-PARMS.
+005100     03  WS-LOG-PROGRAM-ID        PIC X(16) VALUE
+005200         "COMMANDS_DISPLAY".
+005300     03  WS-LOG-STEP              PIC X(12).
+005400     03  WS-LOG-RUN-DATE          PIC 9(08).
+005500     03  WS-LOG-RUN-TIME          PIC 9(08).
+005600     03  WS-LOG-MESSAGE           PIC X(60).
+005700*
+005800 PROCEDURE DIVISION.
+005900 0000-MAINLINE.
+006000     PERFORM 1000-CAPTURE-TIMESTAMP THRU 1000-EXIT.
+006100     PERFORM 2000-WRITE-DEMO-MESSAGES THRU 2000-EXIT.
+006200     PERFORM 3000-WRITE-JOB-HISTORY THRU 3000-EXIT.
+006300     GOBACK.
+006400*
+006500******************************************************************
+006600* 1000-CAPTURE-TIMESTAMP.
+006700*    CAPTURES THE RUN DATE/TIME STAMPED ON EVERY LOG LINE BELOW.
+006800******************************************************************
+006900 1000-CAPTURE-TIMESTAMP.
+007000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+007100     ACCEPT WS-RUN-TIME FROM TIME.
+007200 1000-EXIT.
+007300     EXIT.
+007400*
+007500******************************************************************
+007600* 2000-WRITE-DEMO-MESSAGES.
+007700*    WRITES THE SAME HANDFUL OF SAMPLE LINES THE ORIGINAL AD HOC
+007800*    DISPLAY STATEMENTS PRODUCED, NOW ONE LOGWRT01 CALL PER LINE.
+007900******************************************************************
+008000 2000-WRITE-DEMO-MESSAGES.
+008100     MOVE WS-RUN-DATE TO WS-LOG-RUN-DATE.
+008200     MOVE WS-RUN-TIME TO WS-LOG-RUN-TIME.
+008300     MOVE "MAIN-PROC" TO WS-LOG-STEP.
+008400*
+008500     MOVE "COMANDO PARA PRINT :)" TO WS-LOG-MESSAGE.
+008600     CALL "LOGWRT01" USING WS-LOG-PARMS.
+008700*
+008800     MOVE WS-DEMO-NUMBER TO WS-LOG-MESSAGE.
+008900     CALL "LOGWRT01" USING WS-LOG-PARMS.
+009000*
+009100     MOVE WS-TEST TO WS-LOG-MESSAGE.
+009200     CALL "LOGWRT01" USING WS-LOG-PARMS.
+009300*
+009400     STRING "TEXTO DIGITADO " WS-DEMO-NUMBER " " WS-TEST
+009500         DELIMITED BY SIZE INTO WS-LOG-MESSAGE.
+009600     CALL "LOGWRT01" USING WS-LOG-PARMS.
+009700 2000-EXIT.
+009800     EXIT.
+009900*
+010000******************************************************************
+010100* 3000-WRITE-JOB-HISTORY.
+010200*    APPENDS ONE JOB RUN HISTORY RECORD FOR THIS RUN - THIS
+010300*    PROGRAM IS A STANDALONE JOB IN THE SUITE THE SAME AS ANY
+010400*    OTHER, SO IT LEAVES THE SAME SLA RECORD BEHIND.
+010500******************************************************************
+010600 3000-WRITE-JOB-HISTORY.
+010700     OPEN EXTEND JOB-HISTORY-FILE.
+010800     IF WS-JH-FILE-NOT-FOUND
+010900         CLOSE JOB-HISTORY-FILE
+011000         OPEN OUTPUT JOB-HISTORY-FILE
+011100     END-IF.
+011200     MOVE SPACES TO JOB-HIST-RECORD.
+011300     MOVE "COMMANDS_DISPLAY" TO JH-PROGRAM-ID.
+011400     MOVE WS-RUN-DATE TO JH-RUN-DATE.
+011500     MOVE WS-RUN-TIME TO JH-START-TIME.
+011600     MOVE WS-RUN-TIME TO JH-END-TIME.
+011700     MOVE RETURN-CODE TO JH-RETURN-CODE.
+011800     MOVE ZEROS TO JH-TRAN-COUNT.
+011900     WRITE JOB-HIST-RECORD.
+012000     CLOSE JOB-HISTORY-FILE.
+012100 3000-EXIT.
+012200     EXIT.
+012300*
+012400 END PROGRAM COMMANDS_DISPLAY.
