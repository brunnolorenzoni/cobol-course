@@ -0,0 +1,28 @@
+000100******************************************************************
+000200* CHKPREC.CPY
+000300* CHECKPOINT RECORD FOR THE DAILY TOTALS RUN. REWRITTEN AFTER
+000400* EACH TRANSACTION SUCCESSFULLY TOTALED, CARRYING THE LAST
+000500* TRANSACTION-ID POSTED AND THE RUNNING COUNT/GRAND TOTAL SO A
+000600* RUN THAT CRASHES PARTWAY THROUGH CAN BE RESTARTED WITHOUT
+000700* REPROCESSING (AND DOUBLE-COUNTING) WHATEVER ALREADY POSTED.
+000800* A ZERO CKPT-LAST-TRAN-ID MEANS THE LAST RUN EITHER NEVER
+000900* STARTED OR RAN TO COMPLETION CLEANLY - THERE IS NOTHING TO
+001000* RESTART FROM.
+001050*
+001060* CKPT-BRANCH-AREA CARRIES THE SAME RUNNING PER-BRANCH SUBTOTALS
+001070* HELLOWORLD KEEPS IN WORKING-STORAGE, SO A RESTARTED RUN
+001080* RESUMES THEM ALONGSIDE THE GRAND TOTAL INSTEAD OF LOSING THE
+001090* BRANCH BREAKDOWN WHILE STILL GETTING THE GRAND TOTAL RIGHT.
+001100******************************************************************
+001200 01  CHECKPOINT-RECORD.
+001300     03  CKPT-LAST-TRAN-ID       PIC 9(06).
+001400     03  CKPT-TRAN-COUNT         PIC 9(06).
+001500     03  CKPT-GRAND-TOTAL        PIC 9(09)V99.
+001510     03  CKPT-BRANCH-COUNT       PIC 9(02).
+001515     03  CKPT-BRANCH-AREA.
+001520         05  CKPT-BRANCH-ENTRY OCCURS 10 TIMES.
+001530             07  CKPT-BRANCH-CODE        PIC X(04).
+001540             07  CKPT-BRANCH-CURRENCY    PIC X(03).
+001550             07  CKPT-BRANCH-SUBTOTAL    PIC 9(09)V99.
+001560             07  CKPT-BRANCH-TRAN-COUNT  PIC 9(06).
+001600     03  FILLER                  PIC X(10).
