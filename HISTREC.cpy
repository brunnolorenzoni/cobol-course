@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* HISTREC.CPY
+000300* JOB RUN HISTORY RECORD LAYOUT.
+000400* ONE RECORD IS WRITTEN TO THE JOB RUN HISTORY FILE EACH TIME A
+000500* PROGRAM IN THE SUITE RUNS, SO OPERATIONS CAN CHECK ACTUAL
+000600* START/END TIMES AND RETURN CODES AGAINST SLA WITHOUT HAVING TO
+000700* SCROLL BACK THROUGH SPOOL OUTPUT.
+000750*
+000760* JH-TRAN-COUNT CARRIES A RUN'S TRANSACTION COUNT WHERE ONE
+000770* APPLIES - COMMANDS_ACCEPT STAMPS THE NUMBER OF TRANSACTIONS
+000780* THE OPERATOR KEYED IN THIS RUN (THE "EXPECTED" COUNT FOR THE
+000790* DAY), HELLOWORLD STAMPS THE NUMBER IT ACTUALLY TOTALED (THE
+000791* "ACTUAL" COUNT), SO A RECONCILIATION STEP CAN COMPARE THE TWO.
+000792* IT IS ZERO ON A PROGRAM'S RECORD THAT HAS NOTHING TO COUNT.
+000800******************************************************************
+000900 01  JOB-HIST-RECORD.
+001000     03  JH-PROGRAM-ID           PIC X(16).
+001100     03  JH-RUN-DATE             PIC 9(08).
+001200     03  JH-START-TIME           PIC 9(08).
+001300     03  JH-END-TIME             PIC 9(08).
+001400     03  JH-RETURN-CODE          PIC 9(04).
+001450     03  JH-TRAN-COUNT           PIC 9(06).
+001500     03  FILLER                  PIC X(04).
