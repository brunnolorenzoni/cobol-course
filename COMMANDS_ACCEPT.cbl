@@ -1,34 +1,399 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COMMANDS_ACCEPT.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-RESULT PIC X(20) VALUE SPACES.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      *>       DISPLAY "INPUT: "
-      *>       ACCEPT WS-RESULT
-      *>       DISPLAY 'RESULT -> ' WS-RESULT
-
-      *>       ACCEPT WS-RESULT FROM DATE YYYYMMDD
-      *>       DISPLAY WS-RESULT
-
-      *>       ACCEPT WS-RESULT FROM DAY YYYYDDD
-      *>       DISPLAY WS-RESULT
-
-      *>       ACCEPT WS-RESULT FROM DAY-OF-WEEK
-      *>       DISPLAY WS-RESULT
-
-            ACCEPT WS-RESULT FROM TIME
-            DISPLAY WS-RESULT
-
-
-
-            STOP RUN.
-       END PROGRAM COMMANDS_ACCEPT.
+000100******************************************************************
+000200* AUTHOR:       BRUNNO LORENZONI
+000300* INSTALLATION: OPERATIONS / BATCH SUPPORT
+000400* DATE-WRITTEN: 2021-06-21
+000500* DATE-COMPILED:
+000600* PURPOSE:      CAPTURES THE RUN DATE/TIME FOR THE BATCH SUITE,
+000700*               VALIDATES THE RUN DATE AND REFUSES A WEEKEND
+000800*               SUBMISSION, AND RECORDS THE RUN IN THE JOB RUN
+000900*               HISTORY FILE.
+001000* TECTONICS:    COBC
+001100******************************************************************
+001200* MODIFICATION HISTORY.
+001300*    2021-06-21 BL  INITIAL VERSION - ACCEPT FROM TIME DEMO ONLY.
+001400*    2026-08-09 BL  ACTIVATED ACCEPT FROM DATE YYYYMMDD AND
+001500*                   WIRED IT TO FILLER_PROGRAMA SO AN INVALID OR
+001600*                   WEEKEND RUN DATE IS REFUSED INSTEAD OF JUST
+001700*                   DISPLAYED.
+001800*    2026-08-09 BL  ADDED THE JOB RUN HISTORY RECORD SO EVERY
+001900*                   RUN LEAVES A START/END TIME AND RETURN CODE
+002000*                   BEHIND FOR SLA CHECKING.
+002100*    2026-08-09 BL  ACTIVATED THE KEYBOARD ACCEPT AS A REAL
+002200*                   OPERATOR ENTRY TRANSACTION - OPERAND PAIRS
+002300*                   ARE NOW KEYED IN AND APPENDED TO THE
+002400*                   TRANSACTION FILE INSTEAD OF BEING HARDCODED
+002500*                   IN HELLOWORLD.
+002600*    2026-08-09 BL  WIDENED THE OPERATOR-ENTERED OPERANDS TO
+002700*                   PIC 9(07)V99 TO MATCH TRANREC'S MONETARY
+002800*                   LAYOUT - OPERATORS MAY KEY AN EXPLICIT
+002900*                   DECIMAL POINT FOR CENTS.
+003000*    2026-08-09 BL  ROUTED THE AUDIT-TRAIL MESSAGES (TIMESTAMP,
+003100*                   DATE VALIDATION OUTCOME) THROUGH LOGWRT01
+003200*                   INSTEAD OF RAW DISPLAY. OPERATOR PROMPTS ARE
+003300*                   LEFT AS PLAIN DISPLAY SINCE THEY ARE SCREEN
+003400*                   INTERACTION, NOT AUDIT-TRAIL OUTPUT.
+003500*    2026-08-09 BL  SWITCHED THE RUN-DATE BREAKDOWN TO THE SHARED
+003600*                   DATEFLD COPYBOOK SO THIS PROGRAM AND
+003700*                   FILLER_PROGRAMA CARVE UP A DATE THE SAME WAY.
+003800*    2026-08-09 BL  CHANGED STOP RUN TO GOBACK SO BATCHCTL CAN
+003900*                   CALL THIS AS A STEP IN THE NIGHTLY CYCLE
+004000*                   WITHOUT ENDING THE WHOLE RUNTIME.
+004100*    2026-08-09 BL  STAMPED THE JOB RUN HISTORY RECORD WITH THE
+004200*                   NUMBER OF TRANSACTIONS KEYED IN THIS RUN SO
+004300*                   THE RECONCILIATION STEP HAS AN EXPECTED COUNT
+004400*                   TO CHECK HELLOWORLD'S ACTUAL COUNT AGAINST.
+004500*    2026-08-09 BL  ADDED A HOLIDAY CHECK ALONGSIDE THE EXISTING
+004600*                   WEEKEND CHECK - A RUN DATE THAT FALLS ON A
+004700*                   BANK HOLIDAY IS NOW REFUSED (RC 18) THE SAME
+004800*                   WAY A WEEKEND DATE ALREADY WAS.
+004900*    2026-08-09 BL  SWITCHED THE TRANSACTION FILE TO INDEXED
+005000*                   ORGANIZATION KEYED BY TRAN-ID SO A CORRECTED
+005100*                   REENTRY WRITES STRAIGHT TO ITS OWN RECORD -
+005200*                   OPERATOR ENTRY NOW OPENS I-O INSTEAD OF
+005300*                   EXTENDING A SEQUENTIAL FILE.
+005400*    2026-08-09 BL  A FAILED JOB HISTORY WRITE NOW GOES THROUGH
+005500*                   THE NEW SHARED ERRWRT01 ERROR ROUTINE INSTEAD
+005600*                   OF PASSING UNNOTICED.
+005700*    2026-08-09 BL  THE OLD COMMENTED-OUT DATE YYYYMMDD/DAY
+005800*                   YYYYDDD/DAY-OF-WEEK ACCEPT ALTERNATIVES ARE
+005900*                   NOW A RUNTIME-SELECTABLE CLOCK SOURCE PROMPT -
+006000*                   OPERATIONS PICKS WHICH ONE TO DISPLAY WITHOUT
+006100*                   A RECOMPILE. THE RUN-DATE ITSELF STILL COMES
+006200*                   FROM DATE YYYYMMDD ONLY, SINCE THAT IS THE
+006300*                   LAYOUT EVERY DOWNSTREAM DATE CHECK DEPENDS ON.
+006400*    2026-08-09 BL  OPERATOR ENTRY NOW ALSO PROMPTS FOR A BRANCH
+006500*                   AND CURRENCY CODE ON EACH TRANSACTION, SO
+006600*                   HELLOWORLD'S DAILY TOTALS RUN CAN BREAK ITS
+006700*                   GRAND TOTAL OUT PER BRANCH.
+006800*    2026-08-09 BL  OPERATOR ENTRY NOW CHECKS WS-TRAN-FILE-STATUS
+006900*                   DIRECTLY AFTER THE OPEN/CREATE-FALLBACK PAIR
+007000*                   ABOVE INSTEAD OF TRUSTING THE OPEN TO HAVE
+007100*                   SUCCEEDED - ANY STATUS OTHER THAN "00" NOW
+007200*                   ROUTES THROUGH ERRWRT01 AND SKIPS THE ENTRY
+007300*                   SESSION RATHER THAN FALLING INTO A WRITE
+007400*                   AGAINST A FILE THAT NEVER OPENED.
+007500*    2026-08-09 BL  THE RUN-DATE VALIDATION PASS-THROUGH PATH NOW
+007600*                   EXPLICITLY SETS RETURN-CODE TO ZERO INSTEAD OF
+007700*                   RELYING ON ITS UNCHANGED STARTING VALUE, THE
+007800*                   SAME AS THE OTHER PROGRAMS IN THE SUITE.
+007900******************************************************************
+008000 IDENTIFICATION DIVISION.
+008100 PROGRAM-ID. COMMANDS_ACCEPT.
+008200 ENVIRONMENT DIVISION.
+008300 CONFIGURATION SECTION.
+008400 INPUT-OUTPUT SECTION.
+008500 FILE-CONTROL.
+008600     SELECT JOB-HISTORY-FILE ASSIGN TO "JOBHIST"
+008700         ORGANIZATION IS LINE SEQUENTIAL
+008800         FILE STATUS IS WS-JH-FILE-STATUS.
+008900     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+009000         ORGANIZATION IS INDEXED
+009100         ACCESS MODE IS DYNAMIC
+009200         RECORD KEY IS TRAN-ID
+009300         FILE STATUS IS WS-TRAN-FILE-STATUS.
+009400*
+009500 DATA DIVISION.
+009600 FILE SECTION.
+009700 FD  JOB-HISTORY-FILE.
+009800 COPY "HISTREC.cpy".
+009900 FD  TRANSACTION-FILE.
+010000 COPY "TRANREC.cpy".
+010100*
+010200 WORKING-STORAGE SECTION.
+010300 77  WS-RESULT                  PIC X(20) VALUE SPACES.
+010400*
+010500*    RUN DATE, BROKEN OUT BY THE SHARED DATEFLD COPYBOOK (SAME
+010600*    LAYOUT FILLER_PROGRAMA USES FOR THE DATE IT VALIDATES).
+010700*
+010800 COPY "DATEFLD.cpy".
+010900*
+011000 01  WS-RUN-TIME                 PIC 9(08) VALUE ZEROS.
+011100*
+011200*    PARAMETER AREA PASSED TO FILLER_PROGRAMA. LAYOUT MUST MATCH
+011300*    ITS LINKAGE SECTION DATE-CHECK-PARMS FIELD FOR FIELD.
+011400*
+011500 01  WS-DATE-PARMS.
+011600     03  WS-DATE-PARM-DD         PIC 9(02).
+011700     03  WS-DATE-PARM-MM         PIC 9(02).
+011800     03  WS-DATE-PARM-AA         PIC 9(04).
+011900     03  WS-DATE-PARM-STATUS     PIC X(01).
+012000         88  WS-DATE-PARM-VALID      VALUE "V".
+012100         88  WS-DATE-PARM-INVALID    VALUE "I".
+012200     03  WS-DATE-PARM-DOW        PIC 9(01).
+012300     03  WS-DATE-PARM-WEEKEND-SW PIC X(01).
+012400         88  WS-DATE-PARM-WEEKEND   VALUE "Y".
+012500         88  WS-DATE-PARM-WEEKDAY   VALUE "N".
+012600     03  WS-DATE-PARM-MAX-DAY    PIC 9(02).
+012700     03  WS-DATE-PARM-HOLIDAY-SW PIC X(01).
+012800         88  WS-DATE-PARM-HOLIDAY   VALUE "Y".
+012900         88  WS-DATE-PARM-NOT-HOLIDAY VALUE "N".
+013000*
+013100 77  WS-ABORT-SW                 PIC X(01) VALUE "N".
+013200     88  WS-ABORT-RUN            VALUE "Y".
+013300 77  WS-JH-FILE-STATUS           PIC X(02) VALUE "00".
+013400     88  WS-JH-FILE-NOT-FOUND    VALUE "35".
+013500 77  WS-TRAN-FILE-STATUS         PIC X(02) VALUE "00".
+013600     88  WS-TRAN-FILE-NOT-FOUND  VALUE "35".
+013700*
+013800*    OPERATOR-ENTERED TRANSACTION FIELDS.
+013900*
+014000 77  WS-OPERATOR-ID              PIC 9(06) VALUE ZEROS.
+014100 77  WS-OPERATOR-N1              PIC 9(07)V99 VALUE ZEROS.
+014200 77  WS-OPERATOR-N2              PIC 9(07)V99 VALUE ZEROS.
+014300 77  WS-OPERATOR-BRANCH          PIC X(04) VALUE SPACES.
+014400 77  WS-OPERATOR-CURRENCY        PIC X(03) VALUE SPACES.
+014500*
+014600*    COUNTS THE TRANSACTIONS KEYED IN THIS RUN - THE EXPECTED
+014700*    COUNT FOR THE DAY THAT THE RECONCILIATION STEP CHECKS
+014800*    HELLOWORLD'S ACTUAL COUNT AGAINST.
+014900*
+015000 77  WS-ENTRY-COUNT              PIC 9(06) VALUE ZEROS.
+015100*
+015200*    LETS THE OPERATOR PICK WHICH SYSTEM CLOCK SOURCE TO DISPLAY
+015300*    AT RUN START - A RUNTIME STAND-IN FOR THE FOUR ALTERNATE
+015400*    ACCEPT STATEMENTS THIS PROGRAM USED TO SWITCH BETWEEN BY
+015500*    RECOMPILE. DISPLAY-ONLY - THE RUN DATE USED FOR VALIDATION
+015600*    BELOW STILL COMES FROM DATE YYYYMMDD REGARDLESS OF THIS PICK.
+015700*
+015800 77  WS-CLOCK-SOURCE-CHOICE      PIC X(01) VALUE "1".
+015900     88  WS-CLOCK-SOURCE-DATE    VALUE "1".
+016000     88  WS-CLOCK-SOURCE-JULIAN  VALUE "2".
+016100     88  WS-CLOCK-SOURCE-DOW     VALUE "3".
+016200     88  WS-CLOCK-SOURCE-TIME    VALUE "4".
+016300 77  WS-CLOCK-SOURCE-VALUE       PIC X(20) VALUE SPACES.
+016400*
+016500*    PARAMETER AREA PASSED TO LOGWRT01. LAYOUT MUST MATCH ITS
+016600*    LINKAGE SECTION LOG-PARMS FIELD FOR FIELD.
+016700*
+016800 01  WS-LOG-PARMS.
+016900     03  WS-LOG-PROGRAM-ID        PIC X(16) VALUE
+017000         "COMMANDS_ACCEPT ".
+017100     03  WS-LOG-STEP              PIC X(12).
+017200     03  WS-LOG-RUN-DATE          PIC 9(08).
+017300     03  WS-LOG-RUN-TIME          PIC 9(08).
+017400     03  WS-LOG-MESSAGE           PIC X(60).
+017500*
+017600*    PARAMETER AREA PASSED TO ERRWRT01. LAYOUT MUST MATCH ITS
+017700*    LINKAGE SECTION ERR-PARMS FIELD FOR FIELD.
+017800*
+017900 01  WS-ERR-PARMS.
+018000     03  WS-ERR-PROGRAM-ID        PIC X(16) VALUE
+018100         "COMMANDS_ACCEPT ".
+018200     03  WS-ERR-STEP              PIC X(12).
+018300     03  WS-ERR-RETURN-CODE       PIC 9(02).
+018400     03  WS-ERR-MESSAGE           PIC X(60).
+018500     03  WS-ERR-RUN-DATE          PIC 9(08).
+018600     03  WS-ERR-RUN-TIME          PIC 9(08).
+018700*
+018800 PROCEDURE DIVISION.
+018900 0000-MAINLINE.
+019000     PERFORM 1000-CAPTURE-TIMESTAMP THRU 1000-EXIT.
+019100     PERFORM 1050-DISPLAY-CLOCK-SOURCE THRU 1050-EXIT.
+019200     PERFORM 2000-VALIDATE-RUN-DATE THRU 2000-EXIT.
+019300     IF NOT WS-ABORT-RUN
+019400         PERFORM 4000-OPERATOR-ENTRY THRU 4000-EXIT
+019500     END-IF.
+019600     PERFORM 3000-WRITE-JOB-HISTORY THRU 3000-EXIT.
+019700     GOBACK.
+019800*
+019900******************************************************************
+020000* 1000-CAPTURE-TIMESTAMP.
+020100*    CAPTURES THE SYSTEM DATE AND TIME THAT MARK THE START OF
+020200*    THIS RUN.
+020300******************************************************************
+020400 1000-CAPTURE-TIMESTAMP.
+020500     ACCEPT DATEFLD-DATE FROM DATE YYYYMMDD.
+020600     ACCEPT WS-RUN-TIME FROM TIME.
+020700     MOVE DATEFLD-DATE TO WS-LOG-RUN-DATE.
+020800     MOVE WS-RUN-TIME TO WS-LOG-RUN-TIME.
+020900     MOVE "CAPTURE-TS" TO WS-LOG-STEP.
+021000     MOVE "RUN TIMESTAMP CAPTURED" TO WS-LOG-MESSAGE.
+021100     CALL "LOGWRT01" USING WS-LOG-PARMS.
+021200 1000-EXIT.
+021300     EXIT.
+021400*
+021500******************************************************************
+021600* 1050-DISPLAY-CLOCK-SOURCE.
+021700*    LETS THE OPERATOR PICK, AT RUN TIME, WHICH OF THE FOUR
+021800*    SYSTEM CLOCK SOURCES TO DISPLAY - DATE YYYYMMDD, DAY
+021900*    YYYYDDD (JULIAN), DAY-OF-WEEK, OR TIME - INSTEAD OF HAVING
+022000*    TO RECOMPILE WITH A DIFFERENT ACCEPT STATEMENT UNCOMMENTED.
+022100*    THIS IS A DISPLAY-ONLY DIAGNOSTIC - THE RUN DATE USED BY
+022200*    2000-VALIDATE-RUN-DATE ALWAYS COMES FROM DATEFLD-DATE,
+022300*    CAPTURED ABOVE VIA DATE YYYYMMDD, REGARDLESS OF THIS PICK.
+022400******************************************************************
+022500 1050-DISPLAY-CLOCK-SOURCE.
+022600     DISPLAY "SELECT CLOCK SOURCE TO DISPLAY - ".
+022700     DISPLAY "  1 = DATE YYYYMMDD  2 = DAY YYYYDDD".
+022800     DISPLAY "  3 = DAY-OF-WEEK    4 = TIME: ".
+022900     ACCEPT WS-CLOCK-SOURCE-CHOICE.
+023000     EVALUATE TRUE
+023100         WHEN WS-CLOCK-SOURCE-DATE
+023200             ACCEPT WS-CLOCK-SOURCE-VALUE FROM DATE YYYYMMDD
+023300         WHEN WS-CLOCK-SOURCE-JULIAN
+023400             ACCEPT WS-CLOCK-SOURCE-VALUE FROM DAY YYYYDDD
+023500         WHEN WS-CLOCK-SOURCE-DOW
+023600             ACCEPT WS-CLOCK-SOURCE-VALUE FROM DAY-OF-WEEK
+023700         WHEN OTHER
+023800             ACCEPT WS-CLOCK-SOURCE-VALUE FROM TIME
+023900     END-EVALUATE.
+024000     DISPLAY "CLOCK SOURCE " WS-CLOCK-SOURCE-CHOICE " VALUE: "
+024100         WS-CLOCK-SOURCE-VALUE.
+024200     MOVE "CLOCK-SRC" TO WS-LOG-STEP.
+024300     MOVE "OPERATOR-SELECTED CLOCK SOURCE DISPLAYED" TO
+024400         WS-LOG-MESSAGE.
+024500     CALL "LOGWRT01" USING WS-LOG-PARMS.
+024600 1050-EXIT.
+024700     EXIT.
+024800*
+024900******************************************************************
+025000* 2000-VALIDATE-RUN-DATE.
+025100*    HANDS THE RUN DATE TO FILLER_PROGRAMA FOR VALIDATION AND
+025200*    DAY-OF-WEEK DERIVATION. AN INVALID DATE OR A WEEKEND DATE
+025300*    REFUSES THE RUN BY RAISING THE RETURN CODE - THE BATCH
+025400*    CONTROL DRIVER CHECKS THIS BEFORE GOING ANY FURTHER.
+025500******************************************************************
+025600 2000-VALIDATE-RUN-DATE.
+025700     MOVE DATEFLD-DD TO WS-DATE-PARM-DD.
+025800     MOVE DATEFLD-MM TO WS-DATE-PARM-MM.
+025900     MOVE DATEFLD-AAAA TO WS-DATE-PARM-AA.
+026000     CALL "FILLER_PROGRAMA" USING WS-DATE-PARMS.
+026100*
+026200     MOVE "VALIDATE-DT" TO WS-LOG-STEP.
+026300     IF WS-DATE-PARM-INVALID
+026400         MOVE "RUN DATE NOT A VALID CALENDAR DATE - REFUSED"
+026500             TO WS-LOG-MESSAGE
+026600         CALL "LOGWRT01" USING WS-LOG-PARMS
+026700         MOVE 20 TO RETURN-CODE
+026800         SET WS-ABORT-RUN TO TRUE
+026900         GO TO 2000-EXIT
+027000     END-IF.
+027100*
+027200     IF WS-DATE-PARM-WEEKEND
+027300         MOVE "RUN DATE FALLS ON A WEEKEND - BATCH REFUSED"
+027400             TO WS-LOG-MESSAGE
+027500         CALL "LOGWRT01" USING WS-LOG-PARMS
+027600         MOVE 16 TO RETURN-CODE
+027700         SET WS-ABORT-RUN TO TRUE
+027800     ELSE
+027900         IF WS-DATE-PARM-HOLIDAY
+028000             MOVE "RUN DATE IS A BANK HOLIDAY - BATCH REFUSED"
+028100                 TO WS-LOG-MESSAGE
+028200             CALL "LOGWRT01" USING WS-LOG-PARMS
+028300             MOVE 18 TO RETURN-CODE
+028400             SET WS-ABORT-RUN TO TRUE
+028500         ELSE
+028600             MOVE 0 TO RETURN-CODE
+028700         END-IF
+028800     END-IF.
+028900 2000-EXIT.
+029000     EXIT.
+029100*
+029200******************************************************************
+029300* 3000-WRITE-JOB-HISTORY.
+029400*    APPENDS ONE JOB RUN HISTORY RECORD FOR THIS RUN, CARRYING
+029500*    THE RETURN CODE SET ABOVE (ZERO WHEN THE DATE CHECK PASSED).
+029600******************************************************************
+029700 3000-WRITE-JOB-HISTORY.
+029800     OPEN EXTEND JOB-HISTORY-FILE.
+029900     IF WS-JH-FILE-NOT-FOUND
+030000         CLOSE JOB-HISTORY-FILE
+030100         OPEN OUTPUT JOB-HISTORY-FILE
+030200     END-IF.
+030300     MOVE SPACES TO JOB-HIST-RECORD.
+030400     MOVE "COMMANDS_ACCEPT " TO JH-PROGRAM-ID.
+030500     MOVE DATEFLD-DATE TO JH-RUN-DATE.
+030600     MOVE WS-RUN-TIME TO JH-START-TIME.
+030700     MOVE WS-RUN-TIME TO JH-END-TIME.
+030800     MOVE RETURN-CODE TO JH-RETURN-CODE.
+030900     MOVE WS-ENTRY-COUNT TO JH-TRAN-COUNT.
+031000     WRITE JOB-HIST-RECORD.
+031100     IF WS-JH-FILE-STATUS NOT = "00"
+031200         MOVE "WRITE-JH" TO WS-ERR-STEP
+031300         MOVE "JOB HISTORY RECORD NOT WRITTEN" TO WS-ERR-MESSAGE
+031400         MOVE DATEFLD-DATE TO WS-ERR-RUN-DATE
+031500         MOVE WS-RUN-TIME TO WS-ERR-RUN-TIME
+031600         MOVE 90 TO WS-ERR-RETURN-CODE
+031700         CALL "ERRWRT01" USING WS-ERR-PARMS
+031800     END-IF.
+031900     CLOSE JOB-HISTORY-FILE.
+032000 3000-EXIT.
+032100     EXIT.
+032200*
+032300******************************************************************
+032400* 4000-OPERATOR-ENTRY.
+032500*    OPENS THE TRANSACTION FILE AND LETS THE OPERATOR KEY IN AS
+032600*    MANY OPERAND PAIRS AS NEEDED, EACH WRITTEN AS ONE KEYED
+032700*    TRANSACTION RECORD FOR HELLOWORLD'S TOTALS RUN TO PICK UP
+032800*    LATER. A TRANSACTION ID OF ZERO ENDS THE ENTRY SESSION. THE
+032900*    FILE IS INDEXED BY TRAN-ID, SO IT IS OPENED I-O RATHER THAN
+033000*    EXTENDED - A NEW TRANSACTION IS A KEYED WRITE, NOT AN APPEND.
+033100*    IF THE OPEN (INCLUDING THE CREATE-ON-FIRST-RUN FALLBACK
+033200*    ABOVE) STILL DOES NOT LEAVE THE FILE STATUS AT "00", THE
+033300*    ENTRY SESSION IS SKIPPED AND THE FAILURE IS ROUTED THROUGH
+033400*    ERRWRT01 RATHER THAN FALLING INTO A WRITE AGAINST A FILE
+033500*    THAT WAS NEVER SUCCESSFULLY OPENED.
+033600******************************************************************
+033700 4000-OPERATOR-ENTRY.
+033800     OPEN I-O TRANSACTION-FILE.
+033900     IF WS-TRAN-FILE-NOT-FOUND
+034000         CLOSE TRANSACTION-FILE
+034100         OPEN OUTPUT TRANSACTION-FILE
+034200     END-IF.
+034300     IF WS-TRAN-FILE-STATUS NOT = "00"
+034400         MOVE "OPERATOR-ENT" TO WS-ERR-STEP
+034500         MOVE "TRANSACTION FILE NOT OPENED - ENTRY SKIPPED" TO
+034600             WS-ERR-MESSAGE
+034700         MOVE DATEFLD-DATE TO WS-ERR-RUN-DATE
+034800         MOVE WS-RUN-TIME TO WS-ERR-RUN-TIME
+034900         MOVE 90 TO WS-ERR-RETURN-CODE
+035000         CALL "ERRWRT01" USING WS-ERR-PARMS
+035100         MOVE 90 TO RETURN-CODE
+035200         GO TO 4000-EXIT
+035300     END-IF.
+035400     MOVE ZEROS TO WS-OPERATOR-ID.
+035500     PERFORM 4100-ENTRY-LOOP THRU 4100-EXIT
+035600         WITH TEST AFTER UNTIL WS-OPERATOR-ID = ZEROS.
+035700     CLOSE TRANSACTION-FILE.
+035800 4000-EXIT.
+035900     EXIT.
+036000*
+036100******************************************************************
+036200* 4100-ENTRY-LOOP.
+036300*    PROMPTS FOR ONE TRANSACTION ID AND OPERAND PAIR AND WRITES
+036400*    IT TO THE TRANSACTION FILE.
+036500******************************************************************
+036600 4100-ENTRY-LOOP.
+036700     DISPLAY "ENTER TRANSACTION ID (000000 TO END ENTRY): ".
+036800     ACCEPT WS-OPERATOR-ID.
+036900     IF WS-OPERATOR-ID = ZEROS
+037000         GO TO 4100-EXIT
+037100     END-IF.
+037200     DISPLAY "ENTER OPERAND 1 (UP TO 7 DIGITS, DECIMAL POINT "
+037300         "OPTIONAL): ".
+037400     ACCEPT WS-OPERATOR-N1.
+037500     DISPLAY "ENTER OPERAND 2 (UP TO 7 DIGITS, DECIMAL POINT "
+037600         "OPTIONAL): ".
+037700     ACCEPT WS-OPERATOR-N2.
+037800     DISPLAY "ENTER BRANCH CODE (UP TO 4 CHARACTERS): ".
+037900     ACCEPT WS-OPERATOR-BRANCH.
+038000     DISPLAY "ENTER CURRENCY CODE (UP TO 3 CHARACTERS): ".
+038100     ACCEPT WS-OPERATOR-CURRENCY.
+038200     MOVE SPACES TO TRAN-RECORD.
+038300     MOVE WS-OPERATOR-ID TO TRAN-ID.
+038400     MOVE WS-OPERATOR-N1 TO TRAN-N1.
+038500     MOVE WS-OPERATOR-N2 TO TRAN-N2.
+038600     MOVE WS-OPERATOR-BRANCH TO TRAN-BRANCH.
+038700     MOVE WS-OPERATOR-CURRENCY TO TRAN-CURRENCY.
+038800     WRITE TRAN-RECORD
+038900         INVALID KEY
+039000             DISPLAY "TRANSACTION " WS-OPERATOR-ID
+039100                 " ALREADY ON FILE - NOT RECORDED."
+039200         NOT INVALID KEY
+039300             ADD 1 TO WS-ENTRY-COUNT
+039400             DISPLAY "TRANSACTION " WS-OPERATOR-ID " RECORDED."
+039500     END-WRITE.
+039600 4100-EXIT.
+039700     EXIT.
+039800*
+039900 END PROGRAM COMMANDS_ACCEPT.
