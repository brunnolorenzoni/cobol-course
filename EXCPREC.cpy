@@ -0,0 +1,12 @@
+000100******************************************************************
+000200* EXCPREC.CPY
+000300* EXCEPTION RECORD WRITTEN WHENEVER A COMPUTE/ADD IN THE TOTALS
+000400* RUN OVERFLOWS ITS RECEIVING FIELD, SO THE BAD RESULT IS
+000500* FLAGGED FOR OPERATOR REVIEW INSTEAD OF SILENTLY TRUNCATING.
+000600******************************************************************
+000700 01  EXCP-RECORD.
+000800     03  EXCP-TRAN-ID            PIC 9(06).
+000900     03  EXCP-REASON             PIC X(30).
+001000     03  EXCP-DATE               PIC 9(08).
+001100     03  EXCP-TIME               PIC 9(08).
+001200     03  FILLER                  PIC X(10).
