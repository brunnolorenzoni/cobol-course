@@ -0,0 +1,11 @@
+000100******************************************************************
+000200* HOLIDREC.CPY
+000300* HOLIDAY CALENDAR RECORD LAYOUT.
+000400* ONE RECORD PER BANK HOLIDAY, KEYED BY HOL-DATE (AAAAMMDD, THE
+000500* SAME SHAPE DATEFLD-DATE CARRIES) SO FILLER_PROGRAMA CAN CHECK A
+000600* RUN DATE AGAINST THE CALENDAR WITH A DIRECT KEYED READ INSTEAD
+000700* OF SCANNING A LIST.
+000800******************************************************************
+000900 01  HOLIDAY-RECORD.
+001000     03  HOL-DATE                PIC 9(08).
+001100     03  HOL-DESCRIPTION         PIC X(30).
