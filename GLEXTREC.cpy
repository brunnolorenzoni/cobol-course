@@ -0,0 +1,18 @@
+000100******************************************************************
+000200* GLEXTREC.CPY
+000300* GENERAL LEDGER EXTRACT RECORD. ONE FIXED-WIDTH RECORD IS
+000400* APPENDED PER RUN AT FINALIZE TIME, CARRYING THE RUN'S
+000500* FINALIZED GRAND TOTAL AND TRANSACTION COUNT SO THE GL FEED
+000600* THAT PICKS THIS FILE UP CAN POST THE DAY'S TOTAL WITHOUT
+000700* ANYONE HAVING TO READ IT OFF A TERMINAL OR A PRINTED REPORT.
+000750*
+000760* LAYOUT MATCHES WHAT THE GENERAL LEDGER FEED EXPECTS - FIXED
+000770* WIDTH, NO DELIMITERS, ZERO-FILLED NUMERICS.
+000800******************************************************************
+000900 01  GL-EXTRACT-RECORD.
+001000     03  GL-SOURCE-SYSTEM        PIC X(10).
+001100     03  GL-RUN-DATE             PIC 9(08).
+001200     03  GL-RUN-TIME             PIC 9(08).
+001300     03  GL-TRAN-COUNT           PIC 9(06).
+001400     03  GL-GRAND-TOTAL          PIC 9(09)V99.
+001500     03  FILLER                  PIC X(10).
