@@ -1,32 +1,825 @@
-      ******************************************************************
-      * Author: Brunno Lorenzoni
-      * Date: 2021-06-21 19:00
-      * Purpose: Hello World
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloWorld.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-N1 PIC 9(02) VALUE ZEROS.
-       77 WS-N2 PIC 9(02) VALUE ZEROS.
-       77 WS-RESULT PIC 9(03) VALUE ZEROS.
-       77 WS-RESULTWOTHOUTZEROS PIC Z(03) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            MOVE 5 TO WS-N1.
-            MOVE 3 TO WS-N2.
-            COMPUTE WS-RESULT = WS-N1 + WS-N2.
-            COMPUTE WS-RESULTWOTHOUTZEROS = WS-N1 + WS-N2.
-
-           DISPLAY "Result: " WS-RESULT.
-           DISPLAY "Result: " WS-RESULTWOTHOUTZEROS.
-
-            STOP RUN.
-       END PROGRAM HelloWorld.
+000100******************************************************************
+000200* AUTHOR:       BRUNNO LORENZONI
+000300* INSTALLATION: OPERATIONS / BATCH SUPPORT
+000400* DATE-WRITTEN: 2021-06-21
+000500* DATE-COMPILED:
+000600* PURPOSE:      DAILY TOTALS RUN. READS THE TRANSACTION FILE
+000700*               BUILT BY COMMANDS_ACCEPT AND ACCUMULATES A
+000800*               GRAND TOTAL ACROSS WHATEVER TRANSACTIONS CAME
+000900*               IN FOR THE DAY.
+001000* TECTONICS:    COBC
+001100******************************************************************
+001200* MODIFICATION HISTORY.
+001300*    2021-06-21 BL  INITIAL VERSION - FIXED 5 + 3 DEMO SUM ONLY.
+001400*    2026-08-09 BL  REPLACED THE HARDCODED OPERANDS WITH A READ
+001500*                   LOOP OVER THE TRANSACTION FILE SO THIS CAN
+001600*                   SERVE AS THE ACTUAL DAILY TOTALS JOB OVER
+001700*                   HOWEVER MANY TRANSACTIONS CAME IN.
+001800*    2026-08-09 BL  ADDED ON SIZE ERROR TO THE LINE AND GRAND
+001900*                   TOTAL ARITHMETIC - AN OVERFLOWING RESULT IS
+002000*                   NOW WRITTEN TO THE EXCEPTION FILE FOR
+002100*                   OPERATOR REVIEW INSTEAD OF TRUNCATING.
+002200*    2026-08-09 BL  REPLACED THE CONSOLE DISPLAY OF EACH RESULT
+002300*                   WITH A PRINTED DAILY TOTALS REPORT - RUN
+002400*                   DATE/TIME, PAGE HEADERS, ONE DETAIL LINE PER
+002500*                   TRANSACTION, AND A GRAND TOTAL FOOTER - SO
+002600*                   THE EOD PACKET HAS SOMETHING TO FILE.
+002700*    2026-08-09 BL  WIDENED THE OPERAND AND RESULT FIELDS TO
+002800*                   PIC 9(07)V99/9(09)V99 SO THESE ARE REAL
+002900*                   MONETARY AMOUNTS WITH COMMA-DECIMAL EDITED
+003000*                   OUTPUT INSTEAD OF PLAIN ZERO-SUPPRESSED
+003100*                   INTEGERS.
+003200*    2026-08-09 BL  ROUTED THE AUDIT-TRAIL MESSAGES THROUGH
+003300*                   LOGWRT01 INSTEAD OF RAW DISPLAY.
+003400*    2026-08-09 BL  CHANGED STOP RUN TO GOBACK SO BATCHCTL CAN
+003500*                   CALL THIS AS A STEP IN THE NIGHTLY CYCLE
+003600*                   WITHOUT ENDING THE WHOLE RUNTIME.
+003700*    2026-08-09 BL  ADDED A CHECKPOINT FILE, REWRITTEN AFTER EACH
+003800*                   TRANSACTION POSTED, SO A RUN THAT CRASHES
+003900*                   PARTWAY THROUGH CAN BE RESTARTED WITHOUT
+004000*                   REPROCESSING (AND DOUBLE-COUNTING) WHATEVER
+004100*                   ALREADY POSTED.
+004200*    2026-08-09 BL  STAMPED A JOB RUN HISTORY RECORD AT FINALIZE
+004300*                   TIME WITH THE ACTUAL TRANSACTION COUNT
+004400*                   TOTALED, SO A RECONCILIATION STEP CAN CHECK
+004500*                   IT AGAINST COMMANDS_ACCEPT'S EXPECTED COUNT.
+004600*    2026-08-09 BL  ADDED AUTOMATIC MONTH-END/YEAR-END CLOSING
+004700*                   REPORT PROCESSING - WHEN THE RUN DATE IS THE
+004800*                   LAST DAY OF THE MONTH (PER FILLER_PROGRAMA),
+004900*                   AN ADDITIONAL CLOSING REPORT IS WRITTEN
+005000*                   ALONGSIDE THE NORMAL DAILY TOTALS REPORT.
+005100*    2026-08-09 BL  ADDED THE HOLIDAY-CHECK SWITCH TO THE
+005200*                   FILLER_PROGRAMA PARAMETER AREA TO MATCH ITS
+005300*                   LINKAGE LAYOUT - UNUSED HERE SINCE THIS CALL
+005400*                   IS ONLY LOOKING FOR MONTH-END, NOT REFUSING
+005500*                   THE RUN.
+005600*    2026-08-09 BL  SWITCHED THE TRANSACTION FILE TO INDEXED
+005700*                   ORGANIZATION KEYED BY TRAN-ID - A RESTARTED
+005800*                   RUN NOW STARTS DIRECTLY AT THE FIRST KEY NOT
+005900*                   YET COVERED BY THE CHECKPOINT.
+006000*    2026-08-09 BL  A MISSING TRANSACTION FILE NOW ABORTS THE
+006100*                   RUN THROUGH THE NEW SHARED ERRWRT01 ERROR
+006200*                   ROUTINE INSTEAD OF FALLING THROUGH INTO A
+006300*                   READ AGAINST A FILE THAT NEVER OPENED.
+006400*    2026-08-09 BL  ADDED PER-BRANCH SUBTOTALS - EACH TRANSACTION
+006500*                   NOW CARRIES A BRANCH/CURRENCY CODE,
+006600*                   ACCUMULATED INTO A RUNNING TABLE AND PRINTED
+006700*                   AS A SUBTOTAL LINE PER BRANCH ALONGSIDE THE
+006800*                   GRAND TOTAL. THE TABLE IS CHECKPOINTED THE
+006900*                   SAME AS THE GRAND TOTAL SO A RESTART RESUMES
+007000*                   THE BRANCH BREAKDOWN TOO.
+007100*    2026-08-09 BL  ADDED A GENERAL LEDGER EXTRACT FILE, APPENDED
+007200*                   TO AT FINALIZE TIME WITH THE RUN'S GRAND
+007300*                   TOTAL AND RUN DATE/TIME, SO THE DAILY TOTAL
+007400*                   ACTUALLY POSTS DOWNSTREAM INSTEAD OF LIVING
+007500*                   ONLY IN THE CONSOLE LOG AND THE PRINTED
+007600*                   REPORT.
+007700*    2026-08-09 BL  BOUNDED THE BRANCH-TOTAL SEARCH TO
+007800*                   WS-BRANCH-COUNT SO IT NEVER TESTS A TABLE
+007900*                   SLOT BEYOND THE ONES ACTUALLY POPULATED.
+008000*                   GATED MONTH-END CLOSING, CHECKPOINT CLEAR,
+008100*                   JOB HISTORY AND THE GL EXTRACT WRITE BEHIND
+008200*                   NOT WS-ABORT-RUN SO NONE OF THEM RUN FOR A
+008300*                   RUN THAT NEVER GOT PAST INITIALIZE. DROPPED
+008400*                   THE UNREACHABLE ON SIZE ERROR ON THE LINE
+008500*                   TOTAL COMPUTE (WS-N1/WS-N2 CAN NEVER SUM TO
+008600*                   MORE THAN WS-RESULT HOLDS) AND THE UNUSED
+008700*                   WS-RESULTWOTHOUTZEROS FIELD.
+008800*    2026-08-09 BL  ADDED ON SIZE ERROR TO THE PER-BRANCH SUBTOTAL
+008900*                   ADD - SAME PIC 9(09)V99 SIZE AS THE GRAND
+009000*                   TOTAL, SO IT CAN OVERFLOW THE SAME WAY AND
+009100*                   NEEDS THE SAME GUARD.
+009200******************************************************************
+009300 IDENTIFICATION DIVISION.
+009400 PROGRAM-ID. HelloWorld.
+009500 ENVIRONMENT DIVISION.
+009600 CONFIGURATION SECTION.
+009700 SPECIAL-NAMES.
+009800     DECIMAL-POINT IS COMMA.
+009900 INPUT-OUTPUT SECTION.
+010000 FILE-CONTROL.
+010100     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+010200         ORGANIZATION IS INDEXED
+010300         ACCESS MODE IS DYNAMIC
+010400         RECORD KEY IS TRAN-ID
+010500         FILE STATUS IS WS-TRAN-FILE-STATUS.
+010600     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+010700         ORGANIZATION IS LINE SEQUENTIAL
+010800         FILE STATUS IS WS-EXCP-FILE-STATUS.
+010900     SELECT REPORT-FILE ASSIGN TO "DTLRPT"
+011000         ORGANIZATION IS LINE SEQUENTIAL
+011100         FILE STATUS IS WS-RPT-FILE-STATUS.
+011200     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPFILE"
+011300         ORGANIZATION IS LINE SEQUENTIAL
+011400         FILE STATUS IS WS-CKPT-FILE-STATUS.
+011500     SELECT JOB-HISTORY-FILE ASSIGN TO "JOBHIST"
+011600         ORGANIZATION IS LINE SEQUENTIAL
+011700         FILE STATUS IS WS-JH-FILE-STATUS.
+011800     SELECT CLOSING-REPORT-FILE ASSIGN TO "MECLOSE"
+011900         ORGANIZATION IS LINE SEQUENTIAL
+012000         FILE STATUS IS WS-MEC-FILE-STATUS.
+012100     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+012200         ORGANIZATION IS LINE SEQUENTIAL
+012300         FILE STATUS IS WS-GLX-FILE-STATUS.
+012400*
+012500 DATA DIVISION.
+012600 FILE SECTION.
+012700 FD  TRANSACTION-FILE.
+012800 COPY "TRANREC.cpy".
+012900 FD  EXCEPTION-FILE.
+013000 COPY "EXCPREC.cpy".
+013100 FD  REPORT-FILE.
+013200 01  REPORT-RECORD                   PIC X(80).
+013300 FD  CHECKPOINT-FILE.
+013400 COPY "CHKPREC.cpy".
+013500 FD  JOB-HISTORY-FILE.
+013600 COPY "HISTREC.cpy".
+013700 FD  CLOSING-REPORT-FILE.
+013800 01  CLOSING-REPORT-RECORD           PIC X(80).
+013900 FD  GL-EXTRACT-FILE.
+014000 COPY "GLEXTREC.cpy".
+014100*
+014200 WORKING-STORAGE SECTION.
+014300 77  WS-TRAN-FILE-STATUS         PIC X(02) VALUE "00".
+014400     88  WS-TRAN-FILE-AT-EOF     VALUE "10".
+014500     88  WS-TRAN-FILE-NOT-FOUND  VALUE "35".
+014600*
+014700 77  WS-EOF-SW                   PIC X(01) VALUE "N".
+014800     88  WS-EOF                  VALUE "Y".
+014900*
+015000 77  WS-N1                       PIC 9(07)V99 VALUE ZEROS.
+015100 77  WS-N2                       PIC 9(07)V99 VALUE ZEROS.
+015200 77  WS-RESULT                   PIC 9(09)V99 VALUE ZEROS.
+015300 77  WS-GRAND-TOTAL              PIC 9(09)V99 VALUE ZEROS.
+015400 77  WS-GRAND-TOTAL-ED            PIC Z(08)9,99 VALUE ZEROS.
+015500 77  WS-TRAN-COUNT               PIC 9(06) VALUE ZEROS.
+015600*
+015700*    RUNNING SUBTOTAL PER BRANCH, BUILT UP AS TRANSACTIONS ARE
+015800*    READ (THE TRANSACTION FILE IS IN TRAN-ID ORDER, NOT BRANCH
+015900*    ORDER, SO THIS IS A LOOKUP TABLE RATHER THAN A CONTROL
+016000*    BREAK). WS-BRANCH-COUNT IS HOW MANY OF THE 10 SLOTS ARE
+016100*    ACTUALLY IN USE. A BRANCH'S CURRENCY IS STAMPED FROM ITS
+016200*    FIRST TRANSACTION AND NOT CHECKED AGAIN AFTER THAT.
+016300*
+016400 77  WS-BRANCH-COUNT             PIC 9(02) VALUE ZEROS.
+016500 01  WS-BRANCH-TOTALS.
+016600     03  WS-BRANCH-ENTRY OCCURS 10 TIMES
+016700             INDEXED BY WS-BRANCH-IDX.
+016800         05  WS-BRANCH-CODE          PIC X(04).
+016900         05  WS-BRANCH-CURRENCY      PIC X(03).
+017000         05  WS-BRANCH-SUBTOTAL      PIC 9(09)V99.
+017100         05  WS-BRANCH-TRAN-COUNT    PIC 9(06).
+017200 77  WS-BRANCH-FOUND-SW          PIC X(01) VALUE "N".
+017300     88  WS-BRANCH-FOUND         VALUE "Y".
+017400*
+017500 77  WS-EXCP-FILE-STATUS         PIC X(02) VALUE "00".
+017600     88  WS-EXCP-FILE-NOT-FOUND  VALUE "35".
+017700 77  WS-EXCEPTION-SW             PIC X(01) VALUE "N".
+017800     88  WS-EXCEPTION-RAISED     VALUE "Y".
+017900 77  WS-EXCP-DATE                PIC 9(08) VALUE ZEROS.
+018000 77  WS-EXCP-TIME                PIC 9(08) VALUE ZEROS.
+018100 77  WS-EXCP-REASON-TEXT         PIC X(30) VALUE SPACES.
+018200*
+018300*    DAILY TOTALS REPORT CONTROL FIELDS AND PRINT LINES. THE RUN
+018400*    DATE/TIME ARE CAPTURED THE SAME WAY COMMANDS_ACCEPT CAPTURES
+018500*    ITS OWN RUN TIMESTAMP, SO THE HEADER SHOWS WHEN THIS JOB
+018600*    STEP ACTUALLY RAN.
+018700*
+018800 77  WS-RPT-FILE-STATUS          PIC X(02) VALUE "00".
+018900     88  WS-RPT-FILE-NOT-FOUND   VALUE "35".
+019000*
+019100*    CHECKPOINT/RESTART CONTROL. WS-CKPT-LAST-TRAN-ID IS ZERO ON
+019200*    A FRESH RUN. A NONZERO VALUE LOADED FROM THE CHECKPOINT FILE
+019300*    MEANS THE PRIOR RUN CRASHED AFTER POSTING THAT TRANSACTION -
+019400*    EVERY RECORD UP TO AND INCLUDING IT IS SKIPPED THIS TIME.
+019500*
+019600 77  WS-CKPT-FILE-STATUS         PIC X(02) VALUE "00".
+019700     88  WS-CKPT-FILE-NOT-FOUND  VALUE "35".
+019800 77  WS-CKPT-LAST-TRAN-ID        PIC 9(06) VALUE ZEROS.
+019900 77  WS-RPT-RUN-DATE             PIC 9(08) VALUE ZEROS.
+020000 77  WS-RPT-RUN-TIME             PIC 9(08) VALUE ZEROS.
+020100 77  WS-RPT-PAGE-NO              PIC 9(03) VALUE ZEROS.
+020200 77  WS-RPT-LINES-ON-PAGE        PIC 9(02) VALUE ZEROS.
+020300 77  WS-RPT-MAX-LINES-PER-PAGE   PIC 9(02) VALUE 15.
+020400*
+020500*    JOB RUN HISTORY. WRITTEN AT FINALIZE TIME CARRYING THE
+020600*    ACTUAL TRANSACTION COUNT THIS RUN TOTALED, SO THE
+020700*    RECONCILIATION STEP CAN CHECK IT AGAINST THE EXPECTED
+020800*    COUNT COMMANDS_ACCEPT STAMPED.
+020900*
+021000 77  WS-JH-FILE-STATUS           PIC X(02) VALUE "00".
+021100     88  WS-JH-FILE-NOT-FOUND    VALUE "35".
+021200*
+021300*    RUN DATE BROKEN OUT BY THE SHARED DATEFLD COPYBOOK, AND THE
+021400*    PARAMETER AREA PASSED TO FILLER_PROGRAMA TO FIND THE LAST
+021500*    VALID DAY OF THE MONTH. WHEN THE RUN DATE IS THAT DAY, THE
+021600*    MONTH-END (AND, FOR DECEMBER, YEAR-END) SWITCH IS SET SO
+021700*    FINALIZE KICKS OFF THE CLOSING REPORT ALONGSIDE THE NORMAL
+021800*    DAILY TOTALS.
+021900*
+022000 COPY "DATEFLD.cpy".
+022100*
+022200 01  WS-DATE-PARMS.
+022300     03  WS-DATE-PARM-DD          PIC 9(02).
+022400     03  WS-DATE-PARM-MM          PIC 9(02).
+022500     03  WS-DATE-PARM-AA          PIC 9(04).
+022600     03  WS-DATE-PARM-STATUS      PIC X(01).
+022700         88  WS-DATE-PARM-VALID   VALUE "V".
+022800         88  WS-DATE-PARM-INVALID VALUE "I".
+022900     03  WS-DATE-PARM-DOW         PIC 9(01).
+023000     03  WS-DATE-PARM-WEEKEND-SW  PIC X(01).
+023100         88  WS-DATE-PARM-WEEKEND VALUE "Y".
+023200         88  WS-DATE-PARM-WEEKDAY VALUE "N".
+023300     03  WS-DATE-PARM-MAX-DAY     PIC 9(02).
+023400     03  WS-DATE-PARM-HOLIDAY-SW  PIC X(01).
+023500         88  WS-DATE-PARM-HOLIDAY     VALUE "Y".
+023600         88  WS-DATE-PARM-NOT-HOLIDAY VALUE "N".
+023700*
+023800 77  WS-MONTH-END-SW              PIC X(01) VALUE "N".
+023900     88  WS-MONTH-END             VALUE "Y".
+024000 77  WS-YEAR-END-SW               PIC X(01) VALUE "N".
+024100     88  WS-YEAR-END              VALUE "Y".
+024200*
+024300 77  WS-MEC-FILE-STATUS           PIC X(02) VALUE "00".
+024400     88  WS-MEC-FILE-NOT-FOUND    VALUE "35".
+024500 77  WS-GLX-FILE-STATUS           PIC X(02) VALUE "00".
+024600     88  WS-GLX-FILE-NOT-FOUND    VALUE "35".
+024700*
+024800*    SET WHEN THE TRANSACTION FILE FAILS TO OPEN - SKIPS THE
+024900*    PROCESSING LOOP SO THE RUN FINALIZES WITH WHATEVER TOTALS
+025000*    IT HAD (ZERO, ON A FRESH RUN) INSTEAD OF READING A FILE
+025100*    THAT NEVER OPENED.
+025200 77  WS-ABORT-SW                  PIC X(01) VALUE "N".
+025300     88  WS-ABORT-RUN             VALUE "Y".
+025400*
+025500*    PARAMETER AREA PASSED TO ERRWRT01. LAYOUT MUST MATCH ITS
+025600*    LINKAGE SECTION ERR-PARMS FIELD FOR FIELD.
+025700*
+025800 01  WS-ERR-PARMS.
+025900     03  WS-ERR-PROGRAM-ID        PIC X(16) VALUE
+026000         "HelloWorld".
+026100     03  WS-ERR-STEP              PIC X(12).
+026200     03  WS-ERR-RETURN-CODE       PIC 9(02).
+026300     03  WS-ERR-MESSAGE           PIC X(60).
+026400     03  WS-ERR-RUN-DATE          PIC 9(08).
+026500     03  WS-ERR-RUN-TIME          PIC 9(08).
+026600*
+026700*    PARAMETER AREA PASSED TO LOGWRT01. LAYOUT MUST MATCH ITS
+026800*    LINKAGE SECTION LOG-PARMS FIELD FOR FIELD.
+026900*
+027000 01  WS-LOG-PARMS.
+027100     03  WS-LOG-PROGRAM-ID        PIC X(16) VALUE
+027200         "HelloWorld".
+027300     03  WS-LOG-STEP              PIC X(12).
+027400     03  WS-LOG-RUN-DATE          PIC 9(08).
+027500     03  WS-LOG-RUN-TIME          PIC 9(08).
+027600     03  WS-LOG-MESSAGE           PIC X(60).
+027700*
+027800 01  WS-RPT-HEADER-1.
+027900     03  FILLER                  PIC X(01) VALUE SPACE.
+028000     03  FILLER                  PIC X(25) VALUE
+028100         "DAILY TOTALS REPORT".
+028200     03  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+028300     03  H1-RUN-DATE             PIC 9(08).
+028400     03  FILLER                  PIC X(04) VALUE SPACES.
+028500     03  FILLER                  PIC X(10) VALUE "RUN TIME: ".
+028600     03  H1-RUN-TIME             PIC 9(08).
+028700*
+028800 01  WS-RPT-HEADER-2.
+028900     03  FILLER                  PIC X(01) VALUE SPACE.
+029000     03  FILLER                  PIC X(10) VALUE "TXN ID".
+029100     03  FILLER                  PIC X(14) VALUE "OPERAND 1".
+029200     03  FILLER                  PIC X(14) VALUE "OPERAND 2".
+029300     03  FILLER                  PIC X(14) VALUE "LINE TOTAL".
+029400     03  FILLER                  PIC X(08) VALUE "BRANCH".
+029500     03  FILLER                  PIC X(06) VALUE "CCY".
+029600     03  FILLER                  PIC X(08) VALUE "PAGE ".
+029700     03  H2-PAGE-NO              PIC ZZZ9.
+029800*
+029900 01  WS-RPT-DETAIL-LINE.
+030000     03  FILLER                  PIC X(01) VALUE SPACE.
+030100     03  D-TRAN-ID               PIC 9(06).
+030200     03  FILLER                  PIC X(03) VALUE SPACES.
+030300     03  D-N1                    PIC ZZZZZZ9,99.
+030400     03  FILLER                  PIC X(04) VALUE SPACES.
+030500     03  D-N2                    PIC ZZZZZZ9,99.
+030600     03  FILLER                  PIC X(04) VALUE SPACES.
+030700     03  D-RESULT                PIC ZZZZZZZZ9,99.
+030800     03  FILLER                  PIC X(03) VALUE SPACES.
+030900     03  D-BRANCH                PIC X(04).
+031000     03  FILLER                  PIC X(02) VALUE SPACES.
+031100     03  D-CURRENCY              PIC X(03).
+031200*
+031300 01  WS-RPT-TOTAL-LINE.
+031400     03  FILLER                  PIC X(01) VALUE SPACE.
+031500     03  FILLER                  PIC X(17) VALUE
+031600         "TRANSACTIONS: ".
+031700     03  T-TRAN-COUNT            PIC ZZZZZ9.
+031800     03  FILLER                  PIC X(05) VALUE SPACES.
+031900     03  FILLER                  PIC X(15) VALUE
+032000         "GRAND TOTAL: ".
+032100     03  T-GRAND-TOTAL           PIC ZZZZZZZZ9,99.
+032200*
+032300*    ONE LINE PER BRANCH, PRINTED UNDERNEATH THE GRAND TOTAL TO
+032400*    SHOW HOW IT BREAKS OUT BY BRANCH/CURRENCY.
+032500*
+032600 01  WS-RPT-BRANCH-LINE.
+032700     03  FILLER                  PIC X(01) VALUE SPACE.
+032800     03  FILLER                  PIC X(10) VALUE "  BRANCH ".
+032900     03  BR-BRANCH               PIC X(04).
+033000     03  FILLER                  PIC X(04) VALUE SPACES.
+033100     03  FILLER                  PIC X(05) VALUE "CCY ".
+033200     03  BR-CURRENCY             PIC X(03).
+033300     03  FILLER                  PIC X(05) VALUE SPACES.
+033400     03  FILLER                  PIC X(15) VALUE
+033500         "SUBTOTAL: ".
+033600     03  BR-SUBTOTAL             PIC ZZZZZZZZ9,99.
+033700     03  FILLER                  PIC X(03) VALUE SPACES.
+033800     03  BR-TRAN-COUNT           PIC ZZZZZ9.
+033900*
+034000*    HEADER LINE FOR THE MONTH-END/YEAR-END CLOSING REPORT. THE
+034100*    TOTAL LINE ABOVE IS REUSED UNDERNEATH IT FOR THE FIGURES.
+034200*
+034300 01  WS-RPT-CLOSING-HEADER.
+034400     03  FILLER                  PIC X(01) VALUE SPACE.
+034500     03  MEC-TITLE               PIC X(25).
+034600     03  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+034700     03  MEC-RUN-DATE            PIC 9(08).
+034800*
+034900 PROCEDURE DIVISION.
+035000 0000-MAINLINE.
+035100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+035200     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+035300         UNTIL WS-EOF.
+035400     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+035500     GOBACK.
+035600*
+035700******************************************************************
+035800* 1000-INITIALIZE.
+035900*    OPENS THE TRANSACTION, EXCEPTION AND REPORT FILES, CAPTURES
+036000*    THE RUN DATE/TIME FOR THE REPORT HEADER, PRINTS THE FIRST
+036100*    PAGE HEADER, AND PRIMES THE READ LOOP.
+036200******************************************************************
+036300 1000-INITIALIZE.
+036400     ACCEPT DATEFLD-DATE FROM DATE YYYYMMDD.
+036500     MOVE DATEFLD-DATE TO WS-RPT-RUN-DATE.
+036600     ACCEPT WS-RPT-RUN-TIME FROM TIME.
+036700     MOVE WS-RPT-RUN-DATE TO WS-LOG-RUN-DATE.
+036800     MOVE WS-RPT-RUN-TIME TO WS-LOG-RUN-TIME.
+036900     MOVE "INITIALIZE" TO WS-LOG-STEP.
+037000     MOVE "DAILY TOTALS RUN STARTING" TO WS-LOG-MESSAGE.
+037100     CALL "LOGWRT01" USING WS-LOG-PARMS.
+037200     PERFORM 1250-CHECK-MONTH-END THRU 1250-EXIT.
+037300     OPEN INPUT TRANSACTION-FILE.
+037400     IF WS-TRAN-FILE-STATUS NOT = "00"
+037500         MOVE "INITIALIZE" TO WS-ERR-STEP
+037600         MOVE "TRANSACTION FILE NOT FOUND - RUN ABORTED" TO
+037700             WS-ERR-MESSAGE
+037800         MOVE WS-RPT-RUN-DATE TO WS-ERR-RUN-DATE
+037900         MOVE WS-RPT-RUN-TIME TO WS-ERR-RUN-TIME
+038000         MOVE 90 TO WS-ERR-RETURN-CODE
+038100         CALL "ERRWRT01" USING WS-ERR-PARMS
+038200         SET WS-ABORT-RUN TO TRUE
+038300         SET WS-EOF TO TRUE
+038400     END-IF.
+038500     OPEN EXTEND EXCEPTION-FILE.
+038600     IF WS-EXCP-FILE-NOT-FOUND
+038700         CLOSE EXCEPTION-FILE
+038800         OPEN OUTPUT EXCEPTION-FILE
+038900     END-IF.
+039000     OPEN EXTEND REPORT-FILE.
+039100     IF WS-RPT-FILE-NOT-FOUND
+039200         CLOSE REPORT-FILE
+039300         OPEN OUTPUT REPORT-FILE
+039400     END-IF.
+039500     PERFORM 1100-PRINT-PAGE-HEADER THRU 1100-EXIT.
+039600     IF NOT WS-ABORT-RUN
+039700         PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+039800         PERFORM 2150-POSITION-TRANSACTIONS THRU 2150-EXIT
+039900     END-IF.
+040000     IF NOT WS-EOF
+040100         PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+040200     END-IF.
+040300 1000-EXIT.
+040400     EXIT.
+040500*
+040600******************************************************************
+040700* 1100-PRINT-PAGE-HEADER.
+040800*    STARTS A NEW REPORT PAGE - BUMPS THE PAGE NUMBER, WRITES THE
+040900*    TWO-LINE HEADER, AND RESETS THE PAGE LINE COUNT.
+041000******************************************************************
+041100 1100-PRINT-PAGE-HEADER.
+041200     ADD 1 TO WS-RPT-PAGE-NO.
+041300     MOVE WS-RPT-RUN-DATE TO H1-RUN-DATE.
+041400     MOVE WS-RPT-RUN-TIME TO H1-RUN-TIME.
+041500     MOVE WS-RPT-HEADER-1 TO REPORT-RECORD.
+041600     WRITE REPORT-RECORD.
+041700     MOVE WS-RPT-PAGE-NO TO H2-PAGE-NO.
+041800     MOVE WS-RPT-HEADER-2 TO REPORT-RECORD.
+041900     WRITE REPORT-RECORD.
+042000     MOVE ZERO TO WS-RPT-LINES-ON-PAGE.
+042100 1100-EXIT.
+042200     EXIT.
+042300*
+042400******************************************************************
+042500* 1200-LOAD-CHECKPOINT.
+042600*    LOADS THE LAST CHECKPOINT, IF ANY, SO A RESTARTED RUN PICKS
+042700*    UP THE RUNNING COUNT/GRAND TOTAL WHERE THE PRIOR RUN LEFT
+042800*    OFF INSTEAD OF STARTING BOTH OVER FROM ZERO.
+042900******************************************************************
+043000 1200-LOAD-CHECKPOINT.
+043100     OPEN INPUT CHECKPOINT-FILE.
+043200     IF WS-CKPT-FILE-NOT-FOUND
+043300         CLOSE CHECKPOINT-FILE
+043400     ELSE
+043500         READ CHECKPOINT-FILE
+043600             AT END
+043700                 CONTINUE
+043800             NOT AT END
+043900                 MOVE CKPT-LAST-TRAN-ID TO WS-CKPT-LAST-TRAN-ID
+044000                 MOVE CKPT-TRAN-COUNT TO WS-TRAN-COUNT
+044100                 MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+044200                 MOVE CKPT-BRANCH-COUNT TO WS-BRANCH-COUNT
+044300                 MOVE CKPT-BRANCH-AREA TO WS-BRANCH-TOTALS
+044400         END-READ
+044500         CLOSE CHECKPOINT-FILE
+044600     END-IF.
+044700     IF WS-CKPT-LAST-TRAN-ID NOT = ZEROS
+044800         MOVE "LOAD-CKPT" TO WS-LOG-STEP
+044900         STRING "RESTARTING AFTER TXN " WS-CKPT-LAST-TRAN-ID
+045000             " - PRIOR RUN DID NOT COMPLETE" DELIMITED BY SIZE
+045100             INTO WS-LOG-MESSAGE
+045200         CALL "LOGWRT01" USING WS-LOG-PARMS
+045300     END-IF.
+045400 1200-EXIT.
+045500     EXIT.
+045600*
+045700******************************************************************
+045800* 1250-CHECK-MONTH-END.
+045900*    HANDS THE RUN DATE TO FILLER_PROGRAMA TO FIND THE LAST VALID
+046000*    DAY OF THE MONTH. WHEN IT MATCHES, SETS THE MONTH-END SWITCH
+046100*    (AND YEAR-END, FOR DECEMBER) SO FINALIZE CAN RUN THE CLOSING
+046200*    REPORT ALONGSIDE THE ORDINARY DAILY TOTALS.
+046300******************************************************************
+046400 1250-CHECK-MONTH-END.
+046500     MOVE DATEFLD-DD TO WS-DATE-PARM-DD.
+046600     MOVE DATEFLD-MM TO WS-DATE-PARM-MM.
+046700     MOVE DATEFLD-AAAA TO WS-DATE-PARM-AA.
+046800     CALL "FILLER_PROGRAMA" USING WS-DATE-PARMS.
+046900     IF DATEFLD-DD = WS-DATE-PARM-MAX-DAY
+047000         SET WS-MONTH-END TO TRUE
+047100         IF DATEFLD-MM = 12
+047200             SET WS-YEAR-END TO TRUE
+047300         END-IF
+047400     END-IF.
+047500 1250-EXIT.
+047600     EXIT.
+047700*
+047800* 2000-PROCESS-TRANSACTION.
+047900*    ADDS THE CURRENT TRANSACTION'S TWO OPERANDS, ACCUMULATES
+048000*    THE RUNNING GRAND TOTAL, PRINTS A DETAIL LINE, AND READS
+048100*    THE NEXT RECORD.
+048200******************************************************************
+048300 2000-PROCESS-TRANSACTION.
+048400     MOVE TRAN-N1 TO WS-N1.
+048500     MOVE TRAN-N2 TO WS-N2.
+048600     COMPUTE WS-RESULT = WS-N1 + WS-N2.
+048700     ADD WS-RESULT TO WS-GRAND-TOTAL
+048800         ON SIZE ERROR
+048900             MOVE "GRAND TOTAL OVERFLOW" TO WS-EXCP-REASON-TEXT
+049000             PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+049100     END-ADD.
+049200     ADD 1 TO WS-TRAN-COUNT.
+049300     PERFORM 2350-ACCUMULATE-BRANCH-TOTAL THRU 2350-EXIT.
+049400     PERFORM 2300-PRINT-DETAIL-LINE THRU 2300-EXIT.
+049500     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT.
+049600 2000-NEXT-RECORD.
+049700     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+049800 2000-EXIT.
+049900     EXIT.
+050000*
+050100******************************************************************
+050200* 2100-READ-TRANSACTION.
+050300*    READS THE NEXT TRANSACTION RECORD IN KEY SEQUENCE, SETTING
+050400*    WS-EOF WHEN THE FILE IS EXHAUSTED.
+050500******************************************************************
+050600 2100-READ-TRANSACTION.
+050700     READ TRANSACTION-FILE NEXT RECORD
+050800         AT END
+050900             SET WS-EOF TO TRUE
+051000     END-READ.
+051100 2100-EXIT.
+051200     EXIT.
+051300*
+051400******************************************************************
+051500* 2150-POSITION-TRANSACTIONS.
+051600*    ON A RESTARTED RUN, GOES STRAIGHT TO THE FIRST TRANSACTION
+051700*    NOT YET REFLECTED IN THE LOADED CHECKPOINT BY A KEYED START
+051800*    ON TRAN-ID, INSTEAD OF READING AND DISCARDING EVERY RECORD
+051900*    ALREADY POSTED. ON A FRESH RUN WS-CKPT-LAST-TRAN-ID IS ZERO
+052000*    AND THE FILE IS LEFT POSITIONED AT ITS FIRST RECORD, SINCE
+052100*    OPEN ALREADY DOES THAT FOR A KEY-SEQUENCED READ.
+052200******************************************************************
+052300 2150-POSITION-TRANSACTIONS.
+052400     IF WS-CKPT-LAST-TRAN-ID NOT = ZEROS
+052500         MOVE WS-CKPT-LAST-TRAN-ID TO TRAN-ID
+052600         START TRANSACTION-FILE KEY IS GREATER THAN TRAN-ID
+052700             INVALID KEY
+052800                 SET WS-EOF TO TRUE
+052900         END-START
+053000     END-IF.
+053100 2150-EXIT.
+053200     EXIT.
+053300*
+053400******************************************************************
+053500* 2200-WRITE-EXCEPTION.
+053600*    WRITES ONE EXCEPTION RECORD FOR AN OVERFLOWED COMPUTE/ADD
+053700*    AND FLAGS THE RUN SO THE FINAL RETURN CODE TELLS THE
+053800*    OPERATOR TO REVIEW THE EXCEPTION FILE.
+053900******************************************************************
+054000 2200-WRITE-EXCEPTION.
+054100     ACCEPT WS-EXCP-DATE FROM DATE YYYYMMDD.
+054200     ACCEPT WS-EXCP-TIME FROM TIME.
+054300     MOVE SPACES TO EXCP-RECORD.
+054400     MOVE TRAN-ID TO EXCP-TRAN-ID.
+054500     MOVE WS-EXCP-REASON-TEXT TO EXCP-REASON.
+054600     MOVE WS-EXCP-DATE TO EXCP-DATE.
+054700     MOVE WS-EXCP-TIME TO EXCP-TIME.
+054800     WRITE EXCP-RECORD.
+054900     MOVE WS-EXCP-DATE TO WS-LOG-RUN-DATE.
+055000     MOVE WS-EXCP-TIME TO WS-LOG-RUN-TIME.
+055100     MOVE "WRITE-EXCP" TO WS-LOG-STEP.
+055200     STRING "TXN " TRAN-ID " " WS-EXCP-REASON-TEXT
+055300         " - WRITTEN TO EXCEPTION FILE"
+055400         DELIMITED BY SIZE INTO WS-LOG-MESSAGE.
+055500     CALL "LOGWRT01" USING WS-LOG-PARMS.
+055600     SET WS-EXCEPTION-RAISED TO TRUE.
+055700 2200-EXIT.
+055800     EXIT.
+055900*
+056000******************************************************************
+056100* 2300-PRINT-DETAIL-LINE.
+056200*    WRITES ONE REPORT DETAIL LINE FOR THE CURRENT TRANSACTION AND
+056300*    BREAKS TO A NEW PAGE ONCE THE PAGE IS FULL.
+056400******************************************************************
+056500 2300-PRINT-DETAIL-LINE.
+056600     MOVE TRAN-ID TO D-TRAN-ID.
+056700     MOVE WS-N1 TO D-N1.
+056800     MOVE WS-N2 TO D-N2.
+056900     MOVE WS-RESULT TO D-RESULT.
+057000     MOVE TRAN-BRANCH TO D-BRANCH.
+057100     MOVE TRAN-CURRENCY TO D-CURRENCY.
+057200     MOVE WS-RPT-DETAIL-LINE TO REPORT-RECORD.
+057300     WRITE REPORT-RECORD.
+057400     ADD 1 TO WS-RPT-LINES-ON-PAGE.
+057500     IF WS-RPT-LINES-ON-PAGE >= WS-RPT-MAX-LINES-PER-PAGE
+057600         PERFORM 1100-PRINT-PAGE-HEADER THRU 1100-EXIT
+057700     END-IF.
+057800 2300-EXIT.
+057900     EXIT.
+058000*
+058100******************************************************************
+058200* 2350-ACCUMULATE-BRANCH-TOTAL.
+058300*    FINDS THE CURRENT TRANSACTION'S BRANCH IN WS-BRANCH-TOTALS
+058400*    AND ADDS THIS RESULT TO ITS RUNNING SUBTOTAL, OR - IF THE
+058500*    BRANCH HAS NOT BEEN SEEN YET AND THERE IS STILL ROOM - ADDS
+058600*    A NEW ENTRY FOR IT. A BRANCH BEYOND THE 10-SLOT TABLE
+058700*    CAPACITY IS LOGGED AND LEFT OUT OF THE PER-BRANCH BREAKDOWN
+058800*    - THE GRAND TOTAL ABOVE STILL INCLUDES IT. THE SEARCH STOPS
+058900*    AT WS-BRANCH-COUNT RATHER THAN RUNNING TO THE END OF THE
+059000*    TABLE - SLOTS BEYOND IT HOLD NO ESTABLISHED VALUE YET.
+059100******************************************************************
+059200 2350-ACCUMULATE-BRANCH-TOTAL.
+059300     MOVE "N" TO WS-BRANCH-FOUND-SW.
+059400     SET WS-BRANCH-IDX TO 1.
+059500     SEARCH WS-BRANCH-ENTRY
+059600         AT END
+059700             CONTINUE
+059800         WHEN WS-BRANCH-IDX > WS-BRANCH-COUNT
+059900             CONTINUE
+060000         WHEN WS-BRANCH-CODE (WS-BRANCH-IDX) = TRAN-BRANCH
+060100             SET WS-BRANCH-FOUND TO TRUE
+060200     END-SEARCH.
+060300     IF NOT WS-BRANCH-FOUND
+060400         IF WS-BRANCH-COUNT < 10
+060500             ADD 1 TO WS-BRANCH-COUNT
+060600             SET WS-BRANCH-IDX TO WS-BRANCH-COUNT
+060700             MOVE TRAN-BRANCH TO WS-BRANCH-CODE (WS-BRANCH-IDX)
+060800             MOVE TRAN-CURRENCY TO
+060900                 WS-BRANCH-CURRENCY (WS-BRANCH-IDX)
+061000             MOVE ZEROS TO WS-BRANCH-SUBTOTAL (WS-BRANCH-IDX)
+061100             MOVE ZEROS TO WS-BRANCH-TRAN-COUNT (WS-BRANCH-IDX)
+061200         ELSE
+061300             MOVE "BRANCH-CAP" TO WS-LOG-STEP
+061400             STRING "BRANCH " TRAN-BRANCH
+061500                 " EXCEEDS 10-BRANCH SUBTOTAL TABLE - NOT BROKEN"
+061600                 " OUT" DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+061700             CALL "LOGWRT01" USING WS-LOG-PARMS
+061800             GO TO 2350-EXIT
+061900         END-IF
+062000     END-IF.
+062100     ADD WS-RESULT TO WS-BRANCH-SUBTOTAL (WS-BRANCH-IDX)
+062200         ON SIZE ERROR
+062300             MOVE "BRANCH SUBTOTAL OVERFLOW" TO
+062400                 WS-EXCP-REASON-TEXT
+062500             PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+062600     END-ADD.
+062700     ADD 1 TO WS-BRANCH-TRAN-COUNT (WS-BRANCH-IDX).
+062800 2350-EXIT.
+062900     EXIT.
+063000*
+063100******************************************************************
+063200* 2400-PRINT-TOTAL-LINE.
+063300*    WRITES THE GRAND TOTAL FOOTER LINE THAT CLOSES OUT THE
+063400*    REPORT.
+063500******************************************************************
+063600 2400-PRINT-TOTAL-LINE.
+063700     MOVE WS-TRAN-COUNT TO T-TRAN-COUNT.
+063800     MOVE WS-GRAND-TOTAL TO T-GRAND-TOTAL.
+063900     MOVE WS-RPT-TOTAL-LINE TO REPORT-RECORD.
+064000     WRITE REPORT-RECORD.
+064100     PERFORM 2450-PRINT-BRANCH-SUBTOTALS THRU 2450-EXIT
+064200         VARYING WS-BRANCH-IDX FROM 1 BY 1
+064300         UNTIL WS-BRANCH-IDX > WS-BRANCH-COUNT.
+064400 2400-EXIT.
+064500     EXIT.
+064600*
+064700******************************************************************
+064800* 2450-PRINT-BRANCH-SUBTOTALS.
+064900*    WRITES ONE SUBTOTAL LINE FOR THE BRANCH AT WS-BRANCH-IDX.
+065000*    PERFORMED FROM 2400 ONCE PER POPULATED TABLE SLOT.
+065100******************************************************************
+065200 2450-PRINT-BRANCH-SUBTOTALS.
+065300     MOVE WS-BRANCH-CODE (WS-BRANCH-IDX) TO BR-BRANCH.
+065400     MOVE WS-BRANCH-CURRENCY (WS-BRANCH-IDX) TO BR-CURRENCY.
+065500     MOVE WS-BRANCH-SUBTOTAL (WS-BRANCH-IDX) TO BR-SUBTOTAL.
+065600     MOVE WS-BRANCH-TRAN-COUNT (WS-BRANCH-IDX) TO BR-TRAN-COUNT.
+065700     MOVE WS-RPT-BRANCH-LINE TO REPORT-RECORD.
+065800     WRITE REPORT-RECORD.
+065900 2450-EXIT.
+066000     EXIT.
+066100*
+066200******************************************************************
+066300* 2500-WRITE-CHECKPOINT.
+066400*    REWRITES THE CHECKPOINT FILE AFTER EACH TRANSACTION IS
+066500*    SUCCESSFULLY TOTALED, SO A RESTART CAN SKIP WHAT ALREADY
+066600*    POSTED INSTEAD OF DOUBLE-COUNTING IT.
+066700******************************************************************
+066800 2500-WRITE-CHECKPOINT.
+066900     OPEN OUTPUT CHECKPOINT-FILE.
+067000     MOVE SPACES TO CHECKPOINT-RECORD.
+067100     MOVE TRAN-ID TO CKPT-LAST-TRAN-ID.
+067200     MOVE WS-TRAN-COUNT TO CKPT-TRAN-COUNT.
+067300     MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+067400     MOVE WS-BRANCH-COUNT TO CKPT-BRANCH-COUNT.
+067500     MOVE WS-BRANCH-TOTALS TO CKPT-BRANCH-AREA.
+067600     WRITE CHECKPOINT-RECORD.
+067700     CLOSE CHECKPOINT-FILE.
+067800 2500-EXIT.
+067900     EXIT.
+068000*
+068100******************************************************************
+068200* 2600-CLEAR-CHECKPOINT.
+068300*    CALLED ONLY WHEN THE RUN COMPLETES CLEANLY. RESETS THE
+068400*    CHECKPOINT FILE TO ZEROS SO THE NEXT RUN STARTS FRESH
+068500*    INSTEAD OF THINKING IT IS RESTARTING A CRASHED ONE.
+068600******************************************************************
+068700 2600-CLEAR-CHECKPOINT.
+068800     OPEN OUTPUT CHECKPOINT-FILE.
+068900     MOVE SPACES TO CHECKPOINT-RECORD.
+069000     MOVE ZEROS TO CKPT-LAST-TRAN-ID.
+069100     MOVE ZEROS TO CKPT-TRAN-COUNT.
+069200     MOVE ZEROS TO CKPT-GRAND-TOTAL.
+069300     MOVE ZEROS TO CKPT-BRANCH-COUNT.
+069400     WRITE CHECKPOINT-RECORD.
+069500     CLOSE CHECKPOINT-FILE.
+069600 2600-EXIT.
+069700     EXIT.
+069800*
+069900******************************************************************
+070000* 2700-WRITE-JOB-HISTORY.
+070100*    APPENDS ONE JOB RUN HISTORY RECORD FOR THIS RUN, CARRYING
+070200*    THE ACTUAL TRANSACTION COUNT TOTALED SO THE RECONCILIATION
+070300*    STEP CAN CHECK IT AGAINST COMMANDS_ACCEPT'S EXPECTED COUNT.
+070400******************************************************************
+070500 2700-WRITE-JOB-HISTORY.
+070600     OPEN EXTEND JOB-HISTORY-FILE.
+070700     IF WS-JH-FILE-NOT-FOUND
+070800         CLOSE JOB-HISTORY-FILE
+070900         OPEN OUTPUT JOB-HISTORY-FILE
+071000     END-IF.
+071100     MOVE SPACES TO JOB-HIST-RECORD.
+071200     MOVE "HelloWorld" TO JH-PROGRAM-ID.
+071300     MOVE WS-RPT-RUN-DATE TO JH-RUN-DATE.
+071400     MOVE WS-RPT-RUN-TIME TO JH-START-TIME.
+071500     MOVE WS-RPT-RUN-TIME TO JH-END-TIME.
+071600     MOVE RETURN-CODE TO JH-RETURN-CODE.
+071700     MOVE WS-TRAN-COUNT TO JH-TRAN-COUNT.
+071800     WRITE JOB-HIST-RECORD.
+071900     CLOSE JOB-HISTORY-FILE.
+072000 2700-EXIT.
+072100     EXIT.
+072200*
+072300******************************************************************
+072400* 2800-WRITE-GL-EXTRACT.
+072500*    APPENDS ONE GENERAL LEDGER EXTRACT RECORD FOR THIS RUN,
+072600*    CARRYING THE FINALIZED GRAND TOTAL AND RUN DATE/TIME SO THE
+072700*    GL FEED CAN POST THE DAY'S TOTAL DOWNSTREAM.
+072800******************************************************************
+072900 2800-WRITE-GL-EXTRACT.
+073000     OPEN EXTEND GL-EXTRACT-FILE.
+073100     IF WS-GLX-FILE-NOT-FOUND
+073200         CLOSE GL-EXTRACT-FILE
+073300         OPEN OUTPUT GL-EXTRACT-FILE
+073400     END-IF.
+073500     MOVE SPACES TO GL-EXTRACT-RECORD.
+073600     MOVE "HELLOWORLD" TO GL-SOURCE-SYSTEM.
+073700     MOVE WS-RPT-RUN-DATE TO GL-RUN-DATE.
+073800     MOVE WS-RPT-RUN-TIME TO GL-RUN-TIME.
+073900     MOVE WS-TRAN-COUNT TO GL-TRAN-COUNT.
+074000     MOVE WS-GRAND-TOTAL TO GL-GRAND-TOTAL.
+074100     WRITE GL-EXTRACT-RECORD.
+074200     CLOSE GL-EXTRACT-FILE.
+074300 2800-EXIT.
+074400     EXIT.
+074500*
+074600******************************************************************
+074700* 3100-RUN-MONTH-END-CLOSING.
+074800*    WRITES AN ADDITIONAL CLOSING REPORT CARRYING THE SAME RUN
+074900*    TOTALS. TRIGGERED AUTOMATICALLY BY 3000-FINALIZE WHEN THE
+075000*    RUN DATE IS THE LAST DAY OF THE MONTH (OR OF DECEMBER, FOR
+075100*    YEAR-END) INSTEAD OF RELYING ON OPERATIONS TO REMEMBER TO
+075200*    SUBMIT A SEPARATE MONTH-END JOB BY HAND.
+075300******************************************************************
+075400 3100-RUN-MONTH-END-CLOSING.
+075500     MOVE "MONTH-END" TO WS-LOG-STEP.
+075600     IF WS-YEAR-END
+075700         MOVE "YEAR-END ALSO REACHED - RUNNING CLOSING REPORT"
+075800             TO WS-LOG-MESSAGE
+075900     ELSE
+076000         MOVE "MONTH-END REACHED - RUNNING CLOSING REPORT"
+076100             TO WS-LOG-MESSAGE
+076200     END-IF.
+076300     CALL "LOGWRT01" USING WS-LOG-PARMS.
+076400     OPEN EXTEND CLOSING-REPORT-FILE.
+076500     IF WS-MEC-FILE-NOT-FOUND
+076600         CLOSE CLOSING-REPORT-FILE
+076700         OPEN OUTPUT CLOSING-REPORT-FILE
+076800     END-IF.
+076900     MOVE SPACES TO WS-RPT-CLOSING-HEADER.
+077000     IF WS-YEAR-END
+077100         MOVE "YEAR-END CLOSING REPORT" TO MEC-TITLE
+077200     ELSE
+077300         MOVE "MONTH-END CLOSING REPORT" TO MEC-TITLE
+077400     END-IF.
+077500     MOVE WS-RPT-RUN-DATE TO MEC-RUN-DATE.
+077600     MOVE WS-RPT-CLOSING-HEADER TO CLOSING-REPORT-RECORD.
+077700     WRITE CLOSING-REPORT-RECORD.
+077800     MOVE WS-RPT-TOTAL-LINE TO CLOSING-REPORT-RECORD.
+077900     WRITE CLOSING-REPORT-RECORD.
+078000     CLOSE CLOSING-REPORT-FILE.
+078100 3100-EXIT.
+078200     EXIT.
+078300*
+078400******************************************************************
+078500* 3000-FINALIZE.
+078600*    DISPLAYS THE GRAND TOTAL FOR THE RUN, PRINTS THE REPORT
+078700*    FOOTER, AND CLOSES THE FILES. WHEN THE RUN COMPLETED
+078800*    CLEANLY (NOT WS-ABORT-RUN) IT ALSO RUNS MONTH-END CLOSING,
+078900*    CLEARS THE CHECKPOINT FILE, AND WRITES THE JOB HISTORY AND
+079000*    GL EXTRACT RECORDS - NONE OF THESE SHOULD RUN FOR A RUN
+079100*    THAT NEVER GOT PAST 1000-INITIALIZE, OR THE RUN WOULD POST
+079200*    A BOGUS ZERO-TOTAL GL RECORD AND WIPE OUT ANY CHECKPOINT
+079300*    LEFT BY AN EARLIER, GENUINELY PARTIAL RUN.
+079400******************************************************************
+079500 3000-FINALIZE.
+079600     MOVE WS-RPT-RUN-DATE TO WS-LOG-RUN-DATE.
+079700     MOVE WS-RPT-RUN-TIME TO WS-LOG-RUN-TIME.
+079800     MOVE "FINALIZE" TO WS-LOG-STEP.
+079900     MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED.
+080000     STRING "TRANSACTIONS PROCESSED: " WS-TRAN-COUNT
+080100         " GRAND TOTAL: " WS-GRAND-TOTAL-ED
+080200         DELIMITED BY SIZE INTO WS-LOG-MESSAGE.
+080300     CALL "LOGWRT01" USING WS-LOG-PARMS.
+080400     IF WS-EXCEPTION-RAISED
+080500         MOVE "OVERFLOWS WERE EXCEPTIONED - REVIEW EXCPFILE"
+080600             TO WS-LOG-MESSAGE
+080700         CALL "LOGWRT01" USING WS-LOG-PARMS
+080800         MOVE 8 TO RETURN-CODE
+080900     END-IF.
+081000     PERFORM 2400-PRINT-TOTAL-LINE THRU 2400-EXIT.
+081100     IF NOT WS-ABORT-RUN
+081200         IF WS-MONTH-END
+081300             PERFORM 3100-RUN-MONTH-END-CLOSING THRU 3100-EXIT
+081400         END-IF
+081500         PERFORM 2600-CLEAR-CHECKPOINT THRU 2600-EXIT
+081600         PERFORM 2700-WRITE-JOB-HISTORY THRU 2700-EXIT
+081700         PERFORM 2800-WRITE-GL-EXTRACT THRU 2800-EXIT
+081800     END-IF.
+081900     CLOSE TRANSACTION-FILE.
+082000     CLOSE EXCEPTION-FILE.
+082100     CLOSE REPORT-FILE.
+082200 3000-EXIT.
+082300     EXIT.
+082400*
+082500 END PROGRAM HelloWorld.
