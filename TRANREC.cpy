@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* TRANREC.CPY
+000300* TRANSACTION RECORD LAYOUT FOR THE DAILY TOTALS RUN.
+000400* ONE RECORD PER TRANSACTION, KEYED BY TRAN-ID. OPERATOR ENTRIES
+000500* KEYED IN THROUGH COMMANDS_ACCEPT AND TRANSACTIONS PROCESSED BY
+000600* HELLOWORLD BOTH USE THIS LAYOUT.
+000650*
+000660* TRAN-N1/TRAN-N2 CARRY TWO IMPLIED DECIMAL PLACES (V99) SINCE
+000670* THESE ARE REAL MONETARY AMOUNTS, NOT PLAIN INTEGERS.
+000680*
+000690* TRAN-BRANCH/TRAN-CURRENCY IDENTIFY WHICH BRANCH BOOKED THE
+000691* TRANSACTION AND IN WHAT CURRENCY, SO THE DAILY TOTALS RUN CAN
+000692* BREAK ITS GRAND TOTAL OUT INTO PER-BRANCH SUBTOTALS.
+000700******************************************************************
+000800 01  TRAN-RECORD.
+000900     03  TRAN-ID                 PIC 9(06).
+001000     03  TRAN-N1                 PIC 9(07)V99.
+001100     03  TRAN-N2                 PIC 9(07)V99.
+001150     03  TRAN-BRANCH             PIC X(04).
+001160     03  TRAN-CURRENCY           PIC X(03).
+001200     03  FILLER                  PIC X(10).
