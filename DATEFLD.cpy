@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* DATEFLD.cpy
+000300*    SHARED CALENDAR-DATE BREAKDOWN. COPIED BY EVERY PROGRAM THAT
+000400*    CARRIES A RUN DATE IN WORKING-STORAGE (FILLER_PROGRAMA,
+000500*    COMMANDS_ACCEPT) SO THE DD/MM/AAAA SPLIT IS DEFINED ONCE
+000600*    INSTEAD OF EACH PROGRAM ROLLING ITS OWN FILLER/REDEFINES.
+000700*    ONE PACKED 8-DIGIT DATE (AAAAMMDD, THE SHAPE ACCEPT FROM
+000800*    DATE YYYYMMDD RETURNS) WITH A DD/MM/AAAA REDEFINES OVER IT.
+000900*
+001000*    CENTURY-WINDOW RULE: DATEFLD-AAAA IS ALWAYS A FULL 4-DIGIT
+001100*    YEAR. A PROGRAM THAT ONLY HAS A 2-DIGIT YEAR (E.G. FROM AN
+001200*    OLDER FEED) MUST WINDOW IT BEFORE MOVING IT IN HERE - A
+001300*    YY OF 00 THROUGH 49 IS TAKEN AS 20YY, A YY OF 50 THROUGH 99
+001400*    AS 19YY. NO PROGRAM IN THE SUITE CURRENTLY RECEIVES A
+001500*    2-DIGIT YEAR, BUT ANY THAT DOES MUST APPLY THIS RULE FIRST.
+001600******************************************************************
+001700 01  DATEFLD-DATE                PIC 9(08) VALUE ZEROS.
+001800 01  FILLER REDEFINES DATEFLD-DATE.
+001900     03  DATEFLD-AAAA            PIC 9(04).
+002000     03  DATEFLD-MM              PIC 9(02).
+002100     03  DATEFLD-DD              PIC 9(02).
