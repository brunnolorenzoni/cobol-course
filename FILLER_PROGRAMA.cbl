@@ -1,28 +1,251 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILLER_PROGRAMA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-      * FILLER = VALOR FIXO, POSICAO FIXA MEMORIA
-       01 WS-DATA PIC X(10) VALUES SPACES.
-       01 FILLER REDEFINES WS-DATA.
-          03 WS-DATA-DD        PIC 9(02).
-          03 FILLER            PIC X.
-          03 WS-DATA-MM        PIC 9(02).
-          03 FILLER            PIC X.
-          03 WS-DATA-AA        PIC 9(04).
-
-       77 FILLER PIC X(1) VALUES "1".
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM FILLER_PROGRAMA.
+000100******************************************************************
+000200* AUTHOR:     BRUNNO LORENZONI
+000300* INSTALLATION: OPERATIONS / BATCH SUPPORT
+000400* DATE-WRITTEN: 2021-06-21
+000500* DATE-COMPILED:
+000600* PURPOSE:    VALIDATES A CALENDAR DATE (DD/MM/AAAA) PASSED BY
+000700*             THE CALLING PROGRAM AND RETURNS A STATUS SWITCH.
+000800*             CALLED BY EVERY JOB IN THE SUITE THAT TOUCHES A
+000900*             RUN DATE, SO A BAD DATE IS CAUGHT IN ONE PLACE
+001000*             INSTEAD OF EACH JOB TRUSTING WHATEVER IT RECEIVED.
+001100* TECTONICS:  COBC
+001200******************************************************************
+001300* MODIFICATION HISTORY.
+001400*    2021-06-21 BL  INITIAL VERSION - FILLER/REDEFINES DEMO ONLY.
+001500*    2026-08-09 BL  CONVERTED TO A CALLABLE DATE-VALIDATION
+001600*                   SUBPROGRAM. DD/MM/AAAA ARE NOW VALIDATED
+001700*                   ON EVERY CALL (RANGE CHECKS, DAYS-IN-MONTH,
+001800*                   LEAP-YEAR RULE FOR 29 FEB) INSTEAD OF BEING
+001900*                   DISPLAYED AND IGNORED.
+002000*    2026-08-09 BL  ADDED DAY-OF-WEEK DERIVATION (ZELLER'S
+002100*                   CONGRUENCE) AND A WEEKEND SWITCH SO CALLERS
+002200*                   CAN REFUSE A SATURDAY/SUNDAY BATCH RUN.
+002300*    2026-08-09 BL  SWITCHED THE LOCAL DATE BREAKDOWN TO THE
+002400*                   SHARED DATEFLD COPYBOOK SO THIS PROGRAM AND
+002500*                   COMMANDS_ACCEPT CARVE UP A DATE THE SAME WAY.
+002600*    2026-08-09 BL  RETURNED THE LAST VALID DAY OF THE MONTH TO
+002700*                   THE CALLER SO A JOB CAN TELL A MONTH-END RUN
+002800*                   DATE FROM AN ORDINARY ONE WITHOUT DUPLICATING
+002900*                   THE DAYS-IN-MONTH/LEAP-YEAR LOGIC ITSELF.
+003000*    2026-08-09 BL  ADDED A HOLIDAY CALENDAR FILE AND A LOOKUP
+003100*                   AGAINST IT SO A HOLIDAY RUN DATE IS FLAGGED
+003200*                   THE SAME WAY A WEEKEND ONE ALREADY IS.
+003300******************************************************************
+003400 IDENTIFICATION DIVISION.
+003500 PROGRAM-ID. FILLER_PROGRAMA.
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800*
+003900*    HOLIDAY CALENDAR LOOKED UP BY 1400-CHECK-HOLIDAY. KEYED BY
+004000*    HOL-DATE SO A RUN DATE CAN BE CHECKED WITH A DIRECT READ
+004100*    INSTEAD OF A SEQUENTIAL SCAN OF THE WHOLE CALENDAR.
+004200*
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT HOLIDAY-FILE ASSIGN TO "HOLIDAYS"
+004600         ORGANIZATION IS INDEXED
+004700         ACCESS MODE IS RANDOM
+004800         RECORD KEY IS HOL-DATE
+004900         FILE STATUS IS WS-HOL-FILE-STATUS.
+005000*
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  HOLIDAY-FILE.
+005400 COPY "HOLIDREC.cpy".
+005500*
+005600 WORKING-STORAGE SECTION.
+005700*
+005800*    DATE BEING VALIDATED, BROKEN OUT BY THE SHARED DATEFLD
+005900*    COPYBOOK (SAME LAYOUT COMMANDS_ACCEPT USES FOR ITS RUN DATE).
+006000*
+006100 COPY "DATEFLD.cpy".
+006200*
+006300*    WORKING FIELDS FOR THE DAYS-IN-MONTH / LEAP-YEAR CHECK.
+006400*
+006500 01  WS-MAX-DAY                  PIC 9(02) VALUE ZEROS.
+006600 01  WS-LEAP-SW                  PIC X(01) VALUE "N".
+006700     88  WS-LEAP-YEAR            VALUE "Y".
+006800*
+006900*    FILE STATUS FOR THE HOLIDAY CALENDAR LOOKUP IN
+007000*    1400-CHECK-HOLIDAY.
+007100*
+007200 77  WS-HOL-FILE-STATUS          PIC X(02) VALUE "00".
+007300     88  WS-HOL-NOT-FOUND        VALUE "23".
+007400     88  WS-HOL-FILE-MISSING     VALUE "35".
+007500*
+007600*    WORKING FIELDS FOR THE ZELLER'S CONGRUENCE DAY-OF-WEEK
+007700*    CALCULATION. JAN/FEB ARE TREATED AS MONTHS 13/14 OF THE
+007800*    PRIOR YEAR, AS ZELLER'S RULE REQUIRES.
+007900*
+008000 01  WS-Z-MONTH                  PIC 9(02) VALUE ZEROS.
+008100 01  WS-Z-YEAR                   PIC 9(04) VALUE ZEROS.
+008200 01  WS-Z-CENTURY                PIC 9(02) VALUE ZEROS.
+008300 01  WS-Z-YEAR-OF-CENT           PIC 9(02) VALUE ZEROS.
+008400 01  WS-Z-TERM-MONTH             PIC 9(02) VALUE ZEROS.
+008500 01  WS-Z-TERM-YEAR              PIC 9(02) VALUE ZEROS.
+008600 01  WS-Z-TERM-CENT              PIC 9(02) VALUE ZEROS.
+008700 01  WS-Z-H                      PIC 9(02) VALUE ZEROS.
+008800*
+008900 77  FILLER                      PIC X(01) VALUE "1".
+009000*
+009100 LINKAGE SECTION.
+009200 01  DATE-CHECK-PARMS.
+009300     03  DATE-CHECK-DD           PIC 9(02).
+009400     03  DATE-CHECK-MM           PIC 9(02).
+009500     03  DATE-CHECK-AA           PIC 9(04).
+009600     03  DATE-CHECK-STATUS       PIC X(01).
+009700         88  DATE-CHECK-VALID    VALUE "V".
+009800         88  DATE-CHECK-INVALID  VALUE "I".
+009900     03  DATE-CHECK-DOW          PIC 9(01).
+010000         88  DATE-CHECK-MONDAY   VALUE 1.
+010100         88  DATE-CHECK-SUNDAY   VALUE 7.
+010200     03  DATE-CHECK-WEEKEND-SW   PIC X(01).
+010300         88  DATE-CHECK-WEEKEND  VALUE "Y".
+010400         88  DATE-CHECK-WEEKDAY  VALUE "N".
+010500     03  DATE-CHECK-MAX-DAY      PIC 9(02).
+010600     03  DATE-CHECK-HOLIDAY-SW   PIC X(01).
+010700         88  DATE-CHECK-HOLIDAY      VALUE "Y".
+010800         88  DATE-CHECK-NOT-HOLIDAY  VALUE "N".
+010900*
+011000 PROCEDURE DIVISION USING DATE-CHECK-PARMS.
+011100 0000-MAINLINE.
+011200     PERFORM 1000-VALIDATE-DATE THRU 1000-EXIT.
+011300     IF DATE-CHECK-VALID
+011400         PERFORM 1300-COMPUTE-DAY-OF-WEEK THRU 1300-EXIT
+011500         PERFORM 1400-CHECK-HOLIDAY THRU 1400-EXIT
+011600     ELSE
+011700         MOVE ZERO TO DATE-CHECK-DOW
+011800         SET DATE-CHECK-WEEKDAY TO TRUE
+011900         SET DATE-CHECK-NOT-HOLIDAY TO TRUE
+012000     END-IF.
+012100     GOBACK.
+012200*
+012300******************************************************************
+012400* 1000-VALIDATE-DATE.
+012500*    MOVES THE CALLER'S DATE INTO THE SHARED DATEFLD LAYOUT AND
+012600*    RUNS THE RANGE / DAYS-IN-MONTH / LEAP-YEAR CHECKS AGAINST
+012700*    IT. SETS DATE-CHECK-STATUS TO "V" WHEN THE DATE IS GOOD,
+012800*    "I" OTHERWISE.
+012900******************************************************************
+013000 1000-VALIDATE-DATE.
+013100     MOVE DATE-CHECK-DD TO DATEFLD-DD.
+013200     MOVE DATE-CHECK-MM TO DATEFLD-MM.
+013300     MOVE DATE-CHECK-AA TO DATEFLD-AAAA.
+013400     SET DATE-CHECK-VALID TO TRUE.
+013500*
+013600     IF DATEFLD-MM < 1 OR DATEFLD-MM > 12
+013700         SET DATE-CHECK-INVALID TO TRUE
+013800         GO TO 1000-EXIT
+013900     END-IF.
+014000*
+014100     PERFORM 1100-SET-LEAP-YEAR-SW THRU 1100-EXIT.
+014200     PERFORM 1200-SET-MAX-DAY THRU 1200-EXIT.
+014300     MOVE WS-MAX-DAY TO DATE-CHECK-MAX-DAY.
+014400*
+014500     IF DATEFLD-DD < 1 OR DATEFLD-DD > WS-MAX-DAY
+014600         SET DATE-CHECK-INVALID TO TRUE
+014700     END-IF.
+014800 1000-EXIT.
+014900     EXIT.
+015000*
+015100******************************************************************
+015200* 1100-SET-LEAP-YEAR-SW.
+015300*    A YEAR IS A LEAP YEAR WHEN IT IS DIVISIBLE BY 4 AND
+015400*    (NOT DIVISIBLE BY 100 OR DIVISIBLE BY 400).
+015500******************************************************************
+015600 1100-SET-LEAP-YEAR-SW.
+015700     MOVE "N" TO WS-LEAP-SW.
+015800     IF FUNCTION MOD(DATEFLD-AAAA, 4) = 0
+015900         IF FUNCTION MOD(DATEFLD-AAAA, 100) NOT = 0
+016000             OR FUNCTION MOD(DATEFLD-AAAA, 400) = 0
+016100             MOVE "Y" TO WS-LEAP-SW
+016200         END-IF
+016300     END-IF.
+016400 1100-EXIT.
+016500     EXIT.
+016600*
+016700******************************************************************
+016800* 1200-SET-MAX-DAY.
+016900*    RETURNS THE LAST VALID DAY NUMBER FOR DATEFLD-MM/WS-LEAP-SW.
+017000******************************************************************
+017100 1200-SET-MAX-DAY.
+017200     EVALUATE DATEFLD-MM
+017300         WHEN 04 WHEN 06 WHEN 09 WHEN 11
+017400             MOVE 30 TO WS-MAX-DAY
+017500         WHEN 02
+017600             IF WS-LEAP-YEAR
+017700                 MOVE 29 TO WS-MAX-DAY
+017800             ELSE
+017900                 MOVE 28 TO WS-MAX-DAY
+018000             END-IF
+018100         WHEN OTHER
+018200             MOVE 31 TO WS-MAX-DAY
+018300     END-EVALUATE.
+018400 1200-EXIT.
+018500     EXIT.
+018600*
+018700******************************************************************
+018800* 1300-COMPUTE-DAY-OF-WEEK.
+018900*    DERIVES THE DAY OF THE WEEK FOR DATEFLD-DD/MM/AA USING
+019000*    ZELLER'S CONGRUENCE AND MAPS IT TO THE SAME 1=MONDAY,
+019100*    7=SUNDAY NUMBERING USED BY ACCEPT FROM DAY-OF-WEEK, THEN
+019200*    SETS DATE-CHECK-WEEKEND-SW WHEN THE RESULT IS A
+019300*    SATURDAY OR SUNDAY.
+019400******************************************************************
+019500 1300-COMPUTE-DAY-OF-WEEK.
+019600     MOVE DATEFLD-MM TO WS-Z-MONTH.
+019700     MOVE DATEFLD-AAAA TO WS-Z-YEAR.
+019800     IF WS-Z-MONTH < 3
+019900         ADD 12 TO WS-Z-MONTH
+020000         SUBTRACT 1 FROM WS-Z-YEAR
+020100     END-IF.
+020200*
+020300     COMPUTE WS-Z-YEAR-OF-CENT = FUNCTION MOD(WS-Z-YEAR, 100).
+020400     COMPUTE WS-Z-CENTURY = WS-Z-YEAR / 100.
+020500     COMPUTE WS-Z-TERM-MONTH = (13 * (WS-Z-MONTH + 1)) / 5.
+020600     COMPUTE WS-Z-TERM-YEAR = WS-Z-YEAR-OF-CENT / 4.
+020700     COMPUTE WS-Z-TERM-CENT = WS-Z-CENTURY / 4.
+020800*
+020900     COMPUTE WS-Z-H =
+021000         FUNCTION MOD(DATEFLD-DD + WS-Z-TERM-MONTH
+021100             + WS-Z-YEAR-OF-CENT + WS-Z-TERM-YEAR
+021200             + WS-Z-TERM-CENT + (5 * WS-Z-CENTURY), 7).
+021300*
+021400     COMPUTE DATE-CHECK-DOW = FUNCTION MOD(WS-Z-H + 5, 7) + 1.
+021500*
+021600     IF DATE-CHECK-DOW = 6 OR DATE-CHECK-DOW = 7
+021700         SET DATE-CHECK-WEEKEND TO TRUE
+021800     ELSE
+021900         SET DATE-CHECK-WEEKDAY TO TRUE
+022000     END-IF.
+022100 1300-EXIT.
+022200     EXIT.
+022300*
+022400******************************************************************
+022500* 1400-CHECK-HOLIDAY.
+022600*    LOOKS UP THE CALLER'S DATE IN THE HOLIDAY CALENDAR FILE BY A
+022700*    DIRECT KEYED READ. SETS DATE-CHECK-HOLIDAY WHEN A MATCHING
+022800*    RECORD IS FOUND, DATE-CHECK-NOT-HOLIDAY OTHERWISE (INCLUDING
+022900*    WHEN THE CALENDAR FILE ITSELF CANNOT BE OPENED). OPENED AND
+023000*    CLOSED ON EACH CALL SINCE THIS SUBPROGRAM KEEPS NO FILE
+023100*    HANDLES OPEN BETWEEN CALLS.
+023200******************************************************************
+023300 1400-CHECK-HOLIDAY.
+023400     SET DATE-CHECK-NOT-HOLIDAY TO TRUE.
+023500     MOVE DATEFLD-DATE TO HOL-DATE.
+023600     OPEN INPUT HOLIDAY-FILE.
+023700     IF WS-HOL-FILE-MISSING
+023800         GO TO 1400-EXIT
+023900     END-IF.
+024000     READ HOLIDAY-FILE
+024100         KEY IS HOL-DATE
+024200         INVALID KEY
+024300             SET DATE-CHECK-NOT-HOLIDAY TO TRUE
+024400         NOT INVALID KEY
+024500             SET DATE-CHECK-HOLIDAY TO TRUE
+024600     END-READ.
+024700     CLOSE HOLIDAY-FILE.
+024800 1400-EXIT.
+024900     EXIT.
+025000*
+025100 END PROGRAM FILLER_PROGRAMA.
