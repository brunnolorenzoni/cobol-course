@@ -0,0 +1,65 @@
+000100******************************************************************
+000200* AUTHOR:       BRUNNO LORENZONI
+000300* INSTALLATION: OPERATIONS / BATCH SUPPORT
+000400* DATE-WRITTEN: 2026-08-09
+000500* DATE-COMPILED:
+000600* PURPOSE:      SHARED AUDIT-LOG WRITER. EVERY PROGRAM IN THE
+000700*               SUITE CALLS THIS INSTEAD OF FIRING OFF ITS OWN
+000800*               AD HOC DISPLAY STATEMENTS, SO EACH LOGGED LINE
+000900*               CARRIES THE SAME PROGRAM-ID/STEP/TIMESTAMP STAMP
+001000*               NO MATTER WHICH PROGRAM WROTE IT.
+001100* TECTONICS:    COBC
+001200******************************************************************
+001300* MODIFICATION HISTORY.
+001400*    2026-08-09 BL  INITIAL VERSION.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. LOGWRT01.
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100*
+002200*    ONE STAMPED LOG LINE, BUILT FROM THE CALLER'S PARAMETERS.
+002300*
+002400 01  WS-LOG-LINE.
+002500     03  FILLER                  PIC X(01) VALUE "[".
+002600     03  WL-PROGRAM-ID           PIC X(16).
+002700     03  FILLER                  PIC X(02) VALUE "] ".
+002800     03  WL-STEP                 PIC X(12).
+002900     03  FILLER                  PIC X(01) VALUE " ".
+003000     03  WL-RUN-DATE             PIC 9(08).
+003100     03  FILLER                  PIC X(01) VALUE " ".
+003200     03  WL-RUN-TIME             PIC 9(08).
+003300     03  FILLER                  PIC X(02) VALUE " -".
+003400     03  FILLER                  PIC X(01) VALUE " ".
+003500     03  WL-MESSAGE              PIC X(60).
+003600*
+003700 LINKAGE SECTION.
+003800 01  LOG-PARMS.
+003900     03  LOG-PROGRAM-ID          PIC X(16).
+004000     03  LOG-STEP                PIC X(12).
+004100     03  LOG-RUN-DATE            PIC 9(08).
+004200     03  LOG-RUN-TIME            PIC 9(08).
+004300     03  LOG-MESSAGE             PIC X(60).
+004400*
+004500 PROCEDURE DIVISION USING LOG-PARMS.
+004600 0000-MAINLINE.
+004700     PERFORM 1000-WRITE-LOG-LINE THRU 1000-EXIT.
+004800     GOBACK.
+004900*
+005000******************************************************************
+005100* 1000-WRITE-LOG-LINE.
+005200*    STAMPS THE CALLER'S PROGRAM-ID, STEP AND RUN TIMESTAMP ONTO
+005300*    ITS MESSAGE AND WRITES THE RESULT TO THE CONSOLE.
+005400******************************************************************
+005500 1000-WRITE-LOG-LINE.
+005600     MOVE LOG-PROGRAM-ID TO WL-PROGRAM-ID.
+005700     MOVE LOG-STEP TO WL-STEP.
+005800     MOVE LOG-RUN-DATE TO WL-RUN-DATE.
+005900     MOVE LOG-RUN-TIME TO WL-RUN-TIME.
+006000     MOVE LOG-MESSAGE TO WL-MESSAGE.
+006100     DISPLAY WS-LOG-LINE.
+006200 1000-EXIT.
+006300     EXIT.
+006400*
+006500 END PROGRAM LOGWRT01.
