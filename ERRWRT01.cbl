@@ -0,0 +1,106 @@
+000100******************************************************************
+000200* AUTHOR:       BRUNNO LORENZONI
+000300* INSTALLATION: OPERATIONS / BATCH SUPPORT
+000400* DATE-WRITTEN: 2026-08-09
+000500* DATE-COMPILED:
+000600* PURPOSE:      SHARED ERROR-HANDLING ROUTINE. EVERY PROGRAM IN
+000700*               THE SUITE CALLS THIS ON A CONDITION IT CANNOT
+000800*               RECOVER FROM INSTEAD OF RUNNING ON REGARDLESS OR
+000900*               ABENDING WITH NO TRACE OF WHY - IT LOGS THE
+001000*               FAILURE THROUGH LOGWRT01, APPENDS A RECORD TO THE
+001100*               ERROR FILE FOR LATER REVIEW, AND HANDS BACK THE
+001200*               RETURN CODE THE CALLER IS TO SET BEFORE GOBACK.
+001300* TECTONICS:    COBC
+001400******************************************************************
+001500* MODIFICATION HISTORY.
+001600*    2026-08-09 BL  INITIAL VERSION.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. ERRWRT01.
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT ERROR-FILE ASSIGN TO "ERRORLOG"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-ERR-FILE-STATUS.
+002600*
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  ERROR-FILE.
+003000 COPY "ERRREC.cpy".
+003100*
+003200 WORKING-STORAGE SECTION.
+003300*
+003400 77  WS-ERR-FILE-STATUS          PIC X(02) VALUE "00".
+003500     88  WS-ERR-FILE-NOT-FOUND   VALUE "35".
+003600*
+003700*    PARAMETER AREA PASSED TO LOGWRT01, BUILT FROM THE CALLER'S
+003800*    OWN ERR-PARMS SO THE CONSOLE LINE CARRIES THE SAME STAMP AS
+003900*    THE RECORD WRITTEN TO THE ERROR FILE.
+004000*
+004100 01  WS-LOG-PARMS.
+004200     03  WS-LOG-PROGRAM-ID       PIC X(16).
+004300     03  WS-LOG-STEP             PIC X(12).
+004400     03  WS-LOG-RUN-DATE         PIC 9(08).
+004500     03  WS-LOG-RUN-TIME         PIC 9(08).
+004600     03  WS-LOG-MESSAGE          PIC X(60).
+004700*
+004800 LINKAGE SECTION.
+004900 01  ERR-PARMS.
+005000     03  ERR-PROGRAM-ID          PIC X(16).
+005100     03  ERR-STEP                PIC X(12).
+005200     03  ERR-RETURN-CODE         PIC 9(02).
+005300     03  ERR-MESSAGE             PIC X(60).
+005400     03  ERR-RUN-DATE            PIC 9(08).
+005500     03  ERR-RUN-TIME            PIC 9(08).
+005600*
+005700 PROCEDURE DIVISION USING ERR-PARMS.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-LOG-TO-CONSOLE THRU 1000-EXIT.
+006000     PERFORM 2000-WRITE-ERROR-RECORD THRU 2000-EXIT.
+006100     MOVE ERR-RETURN-CODE OF ERR-PARMS TO RETURN-CODE.
+006200     GOBACK.
+006300*
+006400******************************************************************
+006500* 1000-LOG-TO-CONSOLE.
+006600*    ANNOUNCES THE FAILURE ON THE CONSOLE THROUGH THE SAME AUDIT
+006700*    LOG WRITER EVERY OTHER STATUS LINE IN THE SUITE GOES THROUGH.
+006800******************************************************************
+006900 1000-LOG-TO-CONSOLE.
+007000     MOVE ERR-PROGRAM-ID OF ERR-PARMS TO WS-LOG-PROGRAM-ID.
+007100     MOVE ERR-STEP OF ERR-PARMS TO WS-LOG-STEP.
+007200     MOVE ERR-RUN-DATE TO WS-LOG-RUN-DATE.
+007300     MOVE ERR-RUN-TIME TO WS-LOG-RUN-TIME.
+007400     MOVE ERR-MESSAGE OF ERR-PARMS TO WS-LOG-MESSAGE.
+007500     CALL "LOGWRT01" USING WS-LOG-PARMS.
+007600 1000-EXIT.
+007700     EXIT.
+007800*
+007900******************************************************************
+008000* 2000-WRITE-ERROR-RECORD.
+008100*    APPENDS ONE RECORD TO THE SHARED ERROR FILE CARRYING THE
+008200*    CALLER'S PROGRAM-ID, STEP, MESSAGE AND THE RETURN CODE IT IS
+008300*    ABOUT TO SET, SO A FAILED RUN CAN BE REVIEWED AFTER THE FACT
+008400*    INSTEAD OF ONLY LEAVING WHATEVER SCROLLED BY ON THE CONSOLE.
+008500******************************************************************
+008600 2000-WRITE-ERROR-RECORD.
+008700     OPEN EXTEND ERROR-FILE.
+008800     IF WS-ERR-FILE-NOT-FOUND
+008900         CLOSE ERROR-FILE
+009000         OPEN OUTPUT ERROR-FILE
+009100     END-IF.
+009200     MOVE SPACES TO ERROR-RECORD.
+009300     MOVE ERR-PROGRAM-ID OF ERR-PARMS TO
+009310         ERR-PROGRAM-ID OF ERROR-RECORD.
+009400     MOVE ERR-STEP OF ERR-PARMS TO ERR-STEP OF ERROR-RECORD.
+009500     MOVE ERR-RETURN-CODE OF ERR-PARMS TO
+009510         ERR-RETURN-CODE OF ERROR-RECORD.
+009600     MOVE ERR-MESSAGE OF ERR-PARMS TO ERR-MESSAGE OF ERROR-RECORD.
+009700     MOVE ERR-RUN-DATE OF ERR-PARMS TO ERR-DATE OF ERROR-RECORD.
+009800     MOVE ERR-RUN-TIME OF ERR-PARMS TO ERR-TIME OF ERROR-RECORD.
+009900     WRITE ERROR-RECORD.
+010000     CLOSE ERROR-FILE.
+010100 2000-EXIT.
+010200     EXIT.
+010300*
+010400 END PROGRAM ERRWRT01.
