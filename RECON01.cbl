@@ -0,0 +1,220 @@
+000100******************************************************************
+000200* AUTHOR:       BRUNNO LORENZONI
+000300* INSTALLATION: OPERATIONS / BATCH SUPPORT
+000400* DATE-WRITTEN: 2026-08-09
+000500* DATE-COMPILED:
+000600* PURPOSE:      RECONCILES TODAY'S JOB RUN HISTORY RECORDS. SCANS
+000700*               THE JOB RUN HISTORY FILE FOR TODAY'S MOST RECENT
+000800*               COMMANDS_ACCEPT RECORD (THE EXPECTED TRANSACTION
+000900*               COUNT - WHAT THE OPERATOR KEYED IN) AND TODAY'S
+001000*               MOST RECENT HELLOWORLD RECORD (THE ACTUAL COUNT -
+001100*               WHAT THE TOTALS RUN PROCESSED) AND FLAGS A BREAK
+001200*               WHEN THEY DO NOT MATCH, INSTEAD OF LEAVING "THE
+001300*               JOB RAN" AND "THE JOB PROCESSED EVERYTHING IT
+001400*               SHOULD HAVE" AS TWO FACTS NOBODY EVER CROSS-
+001500*               CHECKS.
+001600* TECTONICS:    COBC
+001700******************************************************************
+001800* MODIFICATION HISTORY.
+001900*    2026-08-09 BL  INITIAL VERSION.
+002000*    2026-08-09 BL  NOW WRITES ITS OWN JOB RUN HISTORY RECORD AT
+002100*                   THE END OF THE RUN, THE SAME AS ANY OTHER
+002200*                   STANDALONE JOB IN THE SUITE.
+002300******************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. RECON01.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT JOB-HISTORY-FILE ASSIGN TO "JOBHIST"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-JH-FILE-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  JOB-HISTORY-FILE.
+003600 COPY "HISTREC.cpy".
+003700*
+003800 WORKING-STORAGE SECTION.
+003900*
+004000*    RUN DATE THIS RECONCILIATION CHECKS. ONLY JOB RUN HISTORY
+004100*    RECORDS STAMPED WITH THIS DATE ARE CONSIDERED - A STALE
+004200*    RECORD LEFT OVER FROM AN EARLIER DAY MUST NOT BE MISTAKEN
+004300*    FOR TODAY'S RUN.
+004400*
+004500 77  WS-RC-RUN-DATE              PIC 9(08) VALUE ZEROS.
+004600 77  WS-RC-RUN-TIME              PIC 9(08) VALUE ZEROS.
+004700*
+004800 77  WS-JH-FILE-STATUS           PIC X(02) VALUE "00".
+004900     88  WS-JH-FILE-NOT-FOUND    VALUE "35".
+005000 77  WS-JH-EOF-SW                PIC X(01) VALUE "N".
+005100     88  WS-JH-EOF               VALUE "Y".
+005200*
+005300*    THE MOST RECENT MATCHING RECORD FOUND FOR EACH PROGRAM,
+005400*    CARRIED FORWARD AS THE SCAN WORKS ITS WAY TO THE END OF THE
+005500*    FILE - THE LAST ONE SEEN WINS, SINCE THE FILE IS WRITTEN IN
+005600*    RUN ORDER.
+005700*
+005800 77  WS-RC-EXPECTED-COUNT        PIC 9(06) VALUE ZEROS.
+005900 77  WS-RC-ACTUAL-COUNT          PIC 9(06) VALUE ZEROS.
+006000 77  WS-RC-FOUND-ACCEPT-SW       PIC X(01) VALUE "N".
+006100     88  WS-RC-FOUND-ACCEPT      VALUE "Y".
+006200 77  WS-RC-FOUND-TOTALS-SW       PIC X(01) VALUE "N".
+006300     88  WS-RC-FOUND-TOTALS      VALUE "Y".
+006400*
+006500 77  WS-RC-BREAK-TEXT            PIC X(40) VALUE SPACES.
+006600*
+006700*    PARAMETER AREA PASSED TO LOGWRT01. LAYOUT MUST MATCH ITS
+006800*    LINKAGE SECTION LOG-PARMS FIELD FOR FIELD.
+006900*
+007000 01  WS-LOG-PARMS.
+007100     03  WS-LOG-PROGRAM-ID        PIC X(16) VALUE "RECON01".
+007200     03  WS-LOG-STEP              PIC X(12).
+007300     03  WS-LOG-RUN-DATE          PIC 9(08).
+007400     03  WS-LOG-RUN-TIME          PIC 9(08).
+007500     03  WS-LOG-MESSAGE           PIC X(60).
+007600*
+007700 PROCEDURE DIVISION.
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008000     PERFORM 2000-SCAN-JOB-HISTORY THRU 2000-EXIT.
+008100     PERFORM 3000-RECONCILE THRU 3000-EXIT.
+008200     PERFORM 4000-WRITE-JOB-HISTORY THRU 4000-EXIT.
+008300     GOBACK.
+008400*
+008500******************************************************************
+008600* 1000-INITIALIZE.
+008700*    CAPTURES THE RUN TIMESTAMP AND ANNOUNCES THE START OF THE
+008800*    RECONCILIATION STEP.
+008900******************************************************************
+009000 1000-INITIALIZE.
+009100     ACCEPT WS-RC-RUN-DATE FROM DATE YYYYMMDD.
+009200     ACCEPT WS-RC-RUN-TIME FROM TIME.
+009300     MOVE WS-RC-RUN-DATE TO WS-LOG-RUN-DATE.
+009400     MOVE WS-RC-RUN-TIME TO WS-LOG-RUN-TIME.
+009500     MOVE "INIT" TO WS-LOG-STEP.
+009600     MOVE "JOB HISTORY RECONCILIATION STARTING" TO WS-LOG-MESSAGE.
+009700     CALL "LOGWRT01" USING WS-LOG-PARMS.
+009800 1000-EXIT.
+009900     EXIT.
+010000*
+010100******************************************************************
+010200* 2000-SCAN-JOB-HISTORY.
+010300*    READS THE JOB RUN HISTORY FILE FROM TOP TO BOTTOM, KEEPING
+010400*    THE LAST MATCHING COMMANDS_ACCEPT AND HELLOWORLD RECORD SEEN
+010500*    FOR TODAY'S RUN DATE.
+010600******************************************************************
+010700 2000-SCAN-JOB-HISTORY.
+010800     OPEN INPUT JOB-HISTORY-FILE.
+010900     IF WS-JH-FILE-NOT-FOUND
+011000         CLOSE JOB-HISTORY-FILE
+011100         MOVE "NO JOB HISTORY FILE FOUND TO RECONCILE" TO
+011200             WS-LOG-MESSAGE
+011300         MOVE "SCAN" TO WS-LOG-STEP
+011400         CALL "LOGWRT01" USING WS-LOG-PARMS
+011500         GO TO 2000-EXIT
+011600     END-IF.
+011700     PERFORM 2100-READ-JOB-HISTORY THRU 2100-EXIT.
+011800     PERFORM 2200-APPLY-JOB-HISTORY THRU 2200-EXIT
+011900         UNTIL WS-JH-EOF.
+012000     CLOSE JOB-HISTORY-FILE.
+012100 2000-EXIT.
+012200     EXIT.
+012300*
+012400******************************************************************
+012500* 2100-READ-JOB-HISTORY.
+012600*    READS THE NEXT JOB RUN HISTORY RECORD, SETTING WS-JH-EOF
+012700*    WHEN THE FILE IS EXHAUSTED.
+012800******************************************************************
+012900 2100-READ-JOB-HISTORY.
+013000     READ JOB-HISTORY-FILE
+013100         AT END
+013200             SET WS-JH-EOF TO TRUE
+013300     END-READ.
+013400 2100-EXIT.
+013500     EXIT.
+013600*
+013700******************************************************************
+013800* 2200-APPLY-JOB-HISTORY.
+013900*    IF THE RECORD JUST READ IS TODAY'S AND CAME FROM
+014000*    COMMANDS_ACCEPT OR HELLOWORLD, REMEMBERS ITS TRANSACTION
+014100*    COUNT AS THE LATEST ONE SEEN FOR THAT PROGRAM, THEN READS
+014200*    THE NEXT RECORD.
+014300******************************************************************
+014400 2200-APPLY-JOB-HISTORY.
+014500     IF JH-RUN-DATE = WS-RC-RUN-DATE
+014600         IF JH-PROGRAM-ID = "COMMANDS_ACCEPT "
+014700             MOVE JH-TRAN-COUNT TO WS-RC-EXPECTED-COUNT
+014800             SET WS-RC-FOUND-ACCEPT TO TRUE
+014900         END-IF
+015000         IF JH-PROGRAM-ID = "HelloWorld"
+015100             MOVE JH-TRAN-COUNT TO WS-RC-ACTUAL-COUNT
+015200             SET WS-RC-FOUND-TOTALS TO TRUE
+015300         END-IF
+015400     END-IF.
+015500     PERFORM 2100-READ-JOB-HISTORY THRU 2100-EXIT.
+015600 2200-EXIT.
+015700     EXIT.
+015800*
+015900******************************************************************
+016000* 3000-RECONCILE.
+016100*    COMPARES THE EXPECTED AND ACTUAL COUNTS FOUND FOR TODAY AND
+016200*    FLAGS A BREAK TO THE OPERATIONS DESK WHEN THEY DISAGREE, OR
+016300*    WHEN EITHER RUN NEVER HAPPENED AT ALL.
+016400******************************************************************
+016500 3000-RECONCILE.
+016600     MOVE "RECONCILE" TO WS-LOG-STEP.
+016700     IF NOT WS-RC-FOUND-ACCEPT OR NOT WS-RC-FOUND-TOTALS
+016800         MOVE "RECONCILIATION BREAK - ACCEPT OR TOTALS RUN "
+016900             TO WS-RC-BREAK-TEXT
+017000         MOVE WS-RC-BREAK-TEXT TO WS-LOG-MESSAGE
+017100         CALL "LOGWRT01" USING WS-LOG-PARMS
+017200         MOVE "MISSING FROM TODAY'S JOB HISTORY" TO
+017300             WS-LOG-MESSAGE
+017400         CALL "LOGWRT01" USING WS-LOG-PARMS
+017500         MOVE 24 TO RETURN-CODE
+017600         GO TO 3000-EXIT
+017700     END-IF.
+017800     IF WS-RC-EXPECTED-COUNT NOT = WS-RC-ACTUAL-COUNT
+017900         STRING "RECONCILIATION BREAK - EXPECTED "
+018000             WS-RC-EXPECTED-COUNT " GOT " WS-RC-ACTUAL-COUNT
+018100             DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+018200         CALL "LOGWRT01" USING WS-LOG-PARMS
+018300         MOVE 24 TO RETURN-CODE
+018400     ELSE
+018500         STRING "RECONCILIATION OK - " WS-RC-EXPECTED-COUNT
+018600             " TRANSACTIONS EXPECTED AND PROCESSED" DELIMITED BY
+018700             SIZE INTO WS-LOG-MESSAGE
+018800         CALL "LOGWRT01" USING WS-LOG-PARMS
+018900         MOVE 0 TO RETURN-CODE
+019000     END-IF.
+019100 3000-EXIT.
+019200     EXIT.
+019300*
+019400******************************************************************
+019500* 4000-WRITE-JOB-HISTORY.
+019600*    APPENDS ONE JOB RUN HISTORY RECORD FOR THIS RECONCILIATION
+019700*    RUN, CARRYING THE RETURN CODE SET BY 3000-RECONCILE - RECON01
+019800*    IS A STANDALONE JOB IN ITS OWN RIGHT (CALLABLE FROM BATCHCTL
+019900*    OR RUN ON ITS OWN), SO IT LEAVES THE SAME SLA RECORD BEHIND
+020000*    EVERY OTHER PROGRAM IN THE SUITE DOES.
+020100******************************************************************
+020200 4000-WRITE-JOB-HISTORY.
+020300     OPEN EXTEND JOB-HISTORY-FILE.
+020400     IF WS-JH-FILE-NOT-FOUND
+020500         CLOSE JOB-HISTORY-FILE
+020600         OPEN OUTPUT JOB-HISTORY-FILE
+020700     END-IF.
+020800     MOVE SPACES TO JOB-HIST-RECORD.
+020900     MOVE "RECON01" TO JH-PROGRAM-ID.
+021000     MOVE WS-RC-RUN-DATE TO JH-RUN-DATE.
+021100     MOVE WS-RC-RUN-TIME TO JH-START-TIME.
+021200     MOVE WS-RC-RUN-TIME TO JH-END-TIME.
+021300     MOVE RETURN-CODE TO JH-RETURN-CODE.
+021400     MOVE ZEROS TO JH-TRAN-COUNT.
+021500     WRITE JOB-HIST-RECORD.
+021600     CLOSE JOB-HISTORY-FILE.
+021700 4000-EXIT.
+021800     EXIT.
+021900*
+022000 END PROGRAM RECON01.
