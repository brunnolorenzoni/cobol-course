@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* ERRREC.CPY
+000300* SHARED ERROR-LOG RECORD LAYOUT. WRITTEN BY ERRWRT01 WHENEVER A
+000400* CALLING PROGRAM HITS A CONDITION IT CANNOT RECOVER FROM, SO THE
+000500* FAILURE LEAVES A TRACE ON DISK INSTEAD OF JUST AN ABEND OR A
+000600* WRONG ANSWER NOBODY CAN EXPLAIN LATER.
+000700******************************************************************
+000800 01  ERROR-RECORD.
+000900     03  ERR-PROGRAM-ID          PIC X(16).
+001000     03  ERR-STEP                PIC X(12).
+001100     03  ERR-RETURN-CODE         PIC 9(02).
+001200     03  ERR-MESSAGE             PIC X(60).
+001300     03  ERR-DATE                PIC 9(08).
+001400     03  ERR-TIME                PIC 9(08).
+001500     03  FILLER                  PIC X(10).
