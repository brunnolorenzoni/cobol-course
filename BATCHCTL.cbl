@@ -0,0 +1,240 @@
+000100******************************************************************
+000200* AUTHOR:       BRUNNO LORENZONI
+000300* INSTALLATION: OPERATIONS / BATCH SUPPORT
+000400* DATE-WRITTEN: 2026-08-09
+000500* DATE-COMPILED:
+000600* PURPOSE:      NIGHTLY BATCH CONTROL DRIVER. CALLS THE SUITE'S
+000700*               PROGRAMS IN SEQUENCE - COMMANDS_ACCEPT (STAMPS
+000800*               AND VALIDATES THE RUN DATE, THEN TAKES OPERATOR
+000900*               ENTRY), HELLOWORLD (TOTALS THE DAY'S
+001000*               TRANSACTIONS), COMMANDS_DISPLAY (SAMPLE CONSOLE
+001100*               REPORT) - CHECKING RETURN-CODE AFTER EACH STEP
+001200*               AND ABORTING THE REST OF THE CHAIN ON A NONZERO
+001300*               CODE INSTEAD OF RUNNING THE NEXT STEP BLIND.
+001400* TECTONICS:    COBC
+001500******************************************************************
+001600* MODIFICATION HISTORY.
+001700*    2026-08-09 BL  INITIAL VERSION.
+001800*    2026-08-09 BL  ADDED A RECONCILIATION STEP (RECON01) BETWEEN
+001900*                   THE TOTALS RUN AND THE REPORT STEP, CHECKING
+002000*                   TODAY'S JOB RUN HISTORY FOR A BREAK BETWEEN
+002100*                   TRANSACTIONS EXPECTED AND TRANSACTIONS
+002200*                   ACTUALLY PROCESSED.
+002300*    2026-08-09 BL  THE DRIVER ITSELF NOW WRITES A JOB RUN HISTORY
+002400*                   RECORD AT FINALIZE TIME, CARRYING THE FINAL
+002500*                   RETURN CODE FOR THE WHOLE NIGHTLY CYCLE - IT
+002600*                   IS A STANDALONE JOB THE SAME AS ANY STEP IT
+002700*                   CALLS AND NEEDED ONE TOO.
+002800******************************************************************
+002900 IDENTIFICATION DIVISION.
+003000 PROGRAM-ID. BATCHCTL.
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT JOB-HISTORY-FILE ASSIGN TO "JOBHIST"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-JH-FILE-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  JOB-HISTORY-FILE.
+004000 COPY "HISTREC.cpy".
+004100 WORKING-STORAGE SECTION.
+004200*
+004300*    RUN DATE/TIME STAMPED ON THIS DRIVER'S OWN AUDIT-TRAIL LINES.
+004400*    EACH CALLED STEP CAPTURES ITS OWN TIMESTAMP SEPARATELY.
+004500*
+004600 01  WS-BC-RUN-DATE              PIC 9(08) VALUE ZEROS.
+004700 01  WS-BC-RUN-TIME              PIC 9(08) VALUE ZEROS.
+004800*
+004900 77  WS-BC-ABORT-SW              PIC X(01) VALUE "N".
+005000     88  WS-BC-ABORT-CHAIN       VALUE "Y".
+005100 77  WS-BC-RC-DISPLAY            PIC 9(03) VALUE ZEROS.
+005200*
+005300 77  WS-JH-FILE-STATUS           PIC X(02) VALUE "00".
+005400     88  WS-JH-FILE-NOT-FOUND    VALUE "35".
+005500*
+005600*    PARAMETER AREA PASSED TO LOGWRT01. LAYOUT MUST MATCH ITS
+005700*    LINKAGE SECTION LOG-PARMS FIELD FOR FIELD.
+005800*
+005900 01  WS-LOG-PARMS.
+006000     03  WS-LOG-PROGRAM-ID        PIC X(16) VALUE "BATCHCTL".
+006100     03  WS-LOG-STEP              PIC X(12).
+006200     03  WS-LOG-RUN-DATE          PIC 9(08).
+006300     03  WS-LOG-RUN-TIME          PIC 9(08).
+006400     03  WS-LOG-MESSAGE           PIC X(60).
+006500*
+006600 PROCEDURE DIVISION.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006900     PERFORM 2000-RUN-ACCEPT-STEP THRU 2000-EXIT.
+007000     IF NOT WS-BC-ABORT-CHAIN
+007100         PERFORM 3000-RUN-TOTALS-STEP THRU 3000-EXIT
+007200     END-IF.
+007300     IF NOT WS-BC-ABORT-CHAIN
+007400         PERFORM 3500-RUN-RECON-STEP THRU 3500-EXIT
+007500     END-IF.
+007600     IF NOT WS-BC-ABORT-CHAIN
+007700         PERFORM 4000-RUN-REPORT-STEP THRU 4000-EXIT
+007800     END-IF.
+007900     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+008000     PERFORM 9500-WRITE-JOB-HISTORY THRU 9500-EXIT.
+008100     STOP RUN.
+008200*
+008300******************************************************************
+008400* 1000-INITIALIZE.
+008500*    CAPTURES THE TIMESTAMP FOR THIS DRIVER'S OWN LOG LINES AND
+008600*    ANNOUNCES THE START OF THE NIGHTLY CYCLE.
+008700******************************************************************
+008800 1000-INITIALIZE.
+008900     ACCEPT WS-BC-RUN-DATE FROM DATE YYYYMMDD.
+009000     ACCEPT WS-BC-RUN-TIME FROM TIME.
+009100     MOVE WS-BC-RUN-DATE TO WS-LOG-RUN-DATE.
+009200     MOVE WS-BC-RUN-TIME TO WS-LOG-RUN-TIME.
+009300     MOVE "INIT" TO WS-LOG-STEP.
+009400     MOVE "NIGHTLY BATCH CYCLE STARTING" TO WS-LOG-MESSAGE.
+009500     CALL "LOGWRT01" USING WS-LOG-PARMS.
+009600 1000-EXIT.
+009700     EXIT.
+009800*
+009900******************************************************************
+010000* 2000-RUN-ACCEPT-STEP.
+010100*    CALLS COMMANDS_ACCEPT, WHICH STAMPS AND VALIDATES THE RUN
+010200*    DATE AND TAKES OPERATOR ENTRY. A NONZERO RETURN-CODE (AN
+010300*    INVALID OR WEEKEND RUN DATE) ABORTS THE REST OF THE CHAIN.
+010400******************************************************************
+010500 2000-RUN-ACCEPT-STEP.
+010600     MOVE "RUN-ACCEPT" TO WS-LOG-STEP.
+010700     CALL "COMMANDS_ACCEPT".
+010800     IF RETURN-CODE NOT = 0
+010900         MOVE RETURN-CODE TO WS-BC-RC-DISPLAY
+011000         STRING "COMMANDS_ACCEPT RETURNED RC " WS-BC-RC-DISPLAY
+011100             " - CHAIN ABORTED" DELIMITED BY SIZE
+011200             INTO WS-LOG-MESSAGE
+011300         END-STRING
+011400         CALL "LOGWRT01" USING WS-LOG-PARMS
+011500         SET WS-BC-ABORT-CHAIN TO TRUE
+011600     ELSE
+011700         MOVE "COMMANDS_ACCEPT COMPLETED - RC 0"
+011800             TO WS-LOG-MESSAGE
+011900         CALL "LOGWRT01" USING WS-LOG-PARMS
+012000     END-IF.
+012100 2000-EXIT.
+012200     EXIT.
+012300*
+012400******************************************************************
+012500* 3000-RUN-TOTALS-STEP.
+012600*    CALLS HELLOWORLD, WHICH TOTALS THE DAY'S TRANSACTION FILE
+012700*    AND PRINTS THE DAILY TOTALS REPORT.
+012800******************************************************************
+012900 3000-RUN-TOTALS-STEP.
+013000     MOVE "RUN-TOTALS" TO WS-LOG-STEP.
+013100     CALL "HelloWorld".
+013200     IF RETURN-CODE NOT = 0
+013300         MOVE RETURN-CODE TO WS-BC-RC-DISPLAY
+013400         STRING "HELLOWORLD RETURNED RC " WS-BC-RC-DISPLAY
+013500             " - CHAIN ABORTED" DELIMITED BY SIZE
+013600             INTO WS-LOG-MESSAGE
+013700         END-STRING
+013800         CALL "LOGWRT01" USING WS-LOG-PARMS
+013900         SET WS-BC-ABORT-CHAIN TO TRUE
+014000     ELSE
+014100         MOVE "HELLOWORLD COMPLETED - RC 0" TO WS-LOG-MESSAGE
+014200         CALL "LOGWRT01" USING WS-LOG-PARMS
+014300     END-IF.
+014400 3000-EXIT.
+014500     EXIT.
+014600*
+014700******************************************************************
+014800* 3500-RUN-RECON-STEP.
+014900*    CALLS RECON01, WHICH CHECKS TODAY'S JOB RUN HISTORY RECORDS
+015000*    FOR THE EXPECTED (COMMANDS_ACCEPT) AND ACTUAL (HELLOWORLD)
+015100*    TRANSACTION COUNTS AND FLAGS A RECONCILIATION BREAK WHEN
+015200*    THEY DISAGREE.
+015300******************************************************************
+015400 3500-RUN-RECON-STEP.
+015500     MOVE "RUN-RECON" TO WS-LOG-STEP.
+015600     CALL "RECON01".
+015700     IF RETURN-CODE NOT = 0
+015800         MOVE RETURN-CODE TO WS-BC-RC-DISPLAY
+015900         STRING "RECON01 RETURNED RC " WS-BC-RC-DISPLAY
+016000             " - CHAIN ABORTED" DELIMITED BY SIZE
+016100             INTO WS-LOG-MESSAGE
+016200         END-STRING
+016300         CALL "LOGWRT01" USING WS-LOG-PARMS
+016400         SET WS-BC-ABORT-CHAIN TO TRUE
+016500     ELSE
+016600         MOVE "RECON01 COMPLETED - RC 0" TO WS-LOG-MESSAGE
+016700         CALL "LOGWRT01" USING WS-LOG-PARMS
+016800     END-IF.
+016900 3500-EXIT.
+017000     EXIT.
+017100*
+017200******************************************************************
+017300* 4000-RUN-REPORT-STEP.
+017400*    CALLS COMMANDS_DISPLAY, THE SUITE'S SAMPLE CONSOLE REPORT.
+017500******************************************************************
+017600 4000-RUN-REPORT-STEP.
+017700     MOVE "RUN-REPORT" TO WS-LOG-STEP.
+017800     CALL "COMMANDS_DISPLAY".
+017900     IF RETURN-CODE NOT = 0
+018000         MOVE RETURN-CODE TO WS-BC-RC-DISPLAY
+018100         STRING "COMMANDS_DISPLAY RETURNED RC " WS-BC-RC-DISPLAY
+018200             " - CHAIN ABORTED" DELIMITED BY SIZE
+018300             INTO WS-LOG-MESSAGE
+018400         END-STRING
+018500         CALL "LOGWRT01" USING WS-LOG-PARMS
+018600         SET WS-BC-ABORT-CHAIN TO TRUE
+018700     ELSE
+018800         MOVE "COMMANDS_DISPLAY COMPLETED - RC 0"
+018900             TO WS-LOG-MESSAGE
+019000         CALL "LOGWRT01" USING WS-LOG-PARMS
+019100     END-IF.
+019200 4000-EXIT.
+019300     EXIT.
+019400*
+019500******************************************************************
+019600* 9000-FINALIZE.
+019700*    ANNOUNCES WHETHER THE NIGHTLY CYCLE RAN TO COMPLETION OR WAS
+019800*    ABORTED PARTWAY THROUGH, AND SETS THE FINAL RETURN CODE.
+019900******************************************************************
+020000 9000-FINALIZE.
+020100     MOVE "FINALIZE" TO WS-LOG-STEP.
+020200     IF WS-BC-ABORT-CHAIN
+020300         MOVE "NIGHTLY BATCH CYCLE ABORTED" TO WS-LOG-MESSAGE
+020400         CALL "LOGWRT01" USING WS-LOG-PARMS
+020500         MOVE 28 TO RETURN-CODE
+020600     ELSE
+020700         MOVE "NIGHTLY BATCH CYCLE COMPLETED" TO WS-LOG-MESSAGE
+020800         CALL "LOGWRT01" USING WS-LOG-PARMS
+020900         MOVE 0 TO RETURN-CODE
+021000     END-IF.
+021100 9000-EXIT.
+021200     EXIT.
+021300*
+021400******************************************************************
+021500* 9500-WRITE-JOB-HISTORY.
+021600*    APPENDS ONE JOB RUN HISTORY RECORD FOR THE NIGHTLY CYCLE AS A
+021700*    WHOLE, CARRYING THE FINAL RETURN CODE SET ABOVE - THE SAME
+021800*    FILE EVERY PROGRAM IN THE SUITE RECORDS ITS OWN RUN TO, SO
+021900*    AN OPERATOR RUNNING BATCHCTL DIRECTLY (RATHER THAN EACH STEP
+022000*    ONE AT A TIME) STILL LEAVES AN SLA RECORD BEHIND FOR IT.
+022100******************************************************************
+022200 9500-WRITE-JOB-HISTORY.
+022300     OPEN EXTEND JOB-HISTORY-FILE.
+022400     IF WS-JH-FILE-NOT-FOUND
+022500         CLOSE JOB-HISTORY-FILE
+022600         OPEN OUTPUT JOB-HISTORY-FILE
+022700     END-IF.
+022800     MOVE SPACES TO JOB-HIST-RECORD.
+022900     MOVE "BATCHCTL" TO JH-PROGRAM-ID.
+023000     MOVE WS-BC-RUN-DATE TO JH-RUN-DATE.
+023100     MOVE WS-BC-RUN-TIME TO JH-START-TIME.
+023200     MOVE WS-BC-RUN-TIME TO JH-END-TIME.
+023300     MOVE RETURN-CODE TO JH-RETURN-CODE.
+023400     MOVE ZEROS TO JH-TRAN-COUNT.
+023500     WRITE JOB-HIST-RECORD.
+023600     CLOSE JOB-HISTORY-FILE.
+023700 9500-EXIT.
+023800     EXIT.
+023900*
+024000 END PROGRAM BATCHCTL.
